@@ -12,6 +12,7 @@
        01  n1 pic 9(4).
        01  n2 pic 9(4).
        01  resultado pic 9(5).
+       01  residuo pic 9(4).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Introduzca un numero: "
@@ -25,7 +26,12 @@
             DISPLAY "La resta es: " resultado.
             MULTIPLY n1 by n2 GIVING resultado.
             DISPLAY "La multiplicacion es: " resultado.
-            DIVIDE n1 by n2 GIVING resultado.
-            DISPLAY "La divicion es: " resultado.
+            IF n2 = 0
+                DISPLAY "No se puede dividir entre cero."
+            ELSE
+                DIVIDE n1 by n2 GIVING resultado REMAINDER residuo
+                DISPLAY "La divicion es: " resultado
+                DISPLAY "El residuo es: " residuo
+            END-IF.
             STOP RUN.
        END PROGRAM multiplicacion.
