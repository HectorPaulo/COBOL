@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Purpose:CRUCE DE FORMATOS DE ID DE EMPLEADO ENTRE BDD-INDEXADAS
+      *         (EMPLEADOS-ID PIC X(6)) Y PROG0010 (WS-NUMERO-EMP
+      *         PIC 9(05)).
+      *
+      *         REGLA DE CRUCE: cuando EMPLEADOS-ID es completamente
+      *         numerico, los 5 digitos de orden menor de EMPLEADOS-ID
+      *         son el mismo WS-NUMERO-EMP de la nomina, por ejemplo
+      *         EMPLEADOS-ID "001234" equivale a WS-NUMERO-EMP 01234.
+      *         Si EMPLEADOS-ID trae el prefijo de sitio de dos letras
+      *         que usa la consolidacion multi-sitio, no hay un
+      *         WS-NUMERO-EMP equivalente todavia y el registro debe
+      *         marcarse como excepcion hasta que la nomina adopte el
+      *         mismo esquema de prefijo.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+           01  CRUCE-ID-REGISTRO.
+               05 CRUCE-ID-DIRECTORIO PIC X(6).
+               05 CRUCE-ID-NOMINA PIC 9(05).
+               05 CRUCE-ID-NOMINA-X REDEFINES CRUCE-ID-NOMINA
+                   PIC X(05).
