@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:EXPORTAR EMPLEADOS-ARCHIVO A UN ARCHIVO DE TEXTO CSV
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exporta-csv.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT EMPLEADOS-CSV
+       ASSIGN TO DYNAMIC WS-RUTA-CSV
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       FD EMPLEADOS-CSV.
+       01  LINEA-CSV PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-RUTA-CSV PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-FILE-STATUS-CSV PIC X(2).
+       01  FIN-DEL-ARCHIVO PIC X.
+       01  WS-TOTAL-EXPORTADOS PIC 9(6) VALUE ZEROES.
+       01  WS-EDAD-REC PIC X(3).
+       01  WS-TELEFONO-REC PIC X(9).
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EMPLEADOS-CSV.
+           IF WS-FILE-STATUS-CSV NOT = "00"
+               DISPLAY "No se pudo crear el archivo CSV: " WS-RUTA-CSV
+               CLOSE EMPLEADOS-ARCHIVO
+               STOP RUN
+           END-IF.
+
+           MOVE "ID,NOMBRE,APELLIDOS,EDAD,TELEFONO,DIRECCION"
+               TO LINEA-CSV.
+           WRITE LINEA-CSV.
+
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM ESCRIBE-RENGLON-CSV UNTIL FIN-DEL-ARCHIVO = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-CSV.
+           DISPLAY "Empleados exportados: " WS-TOTAL-EXPORTADOS.
+           DISPLAY "Archivo CSV: " WS-RUTA-CSV.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+           ACCEPT WS-RUTA-CSV FROM ENVIRONMENT "EMPLEADOS_CSV_PATH".
+           IF WS-RUTA-CSV = SPACES
+               MOVE "EMPLEADOS.csv" TO WS-RUTA-CSV
+           END-IF.
+
+           LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+           END-READ.
+
+      *    NOMBRE, APELLIDOS y DIRECCION se entrecomillan porque son
+      *    texto libre y pueden traer comas (p.ej. "Calle Reforma 123,
+      *    Col. Centro"); CARGA-CSV.COB espera esas comillas para
+      *    distinguir una coma de direccion de un separador de campo.
+           ESCRIBE-RENGLON-CSV.
+           MOVE FUNCTION TRIM(EMPLEADOS-EDAD) TO WS-EDAD-REC.
+           MOVE FUNCTION TRIM(EMPLEADOS-TELEFONO) TO WS-TELEFONO-REC.
+           STRING
+               FUNCTION TRIM(EMPLEADOS-ID)      DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               QUOTE                            DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-NOMBRE)   DELIMITED BY SIZE
+               QUOTE                            DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               QUOTE                            DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-APELLIDOS) DELIMITED BY SIZE
+               QUOTE                            DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDAD-REC)        DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TELEFONO-REC)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               QUOTE                            DELIMITED BY SIZE
+               FUNCTION TRIM(EMPLEADOS-DIRECCION) DELIMITED BY SIZE
+               QUOTE                            DELIMITED BY SIZE
+               INTO LINEA-CSV
+           END-STRING.
+           WRITE LINEA-CSV.
+           ADD 1 TO WS-TOTAL-EXPORTADOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+       END PROGRAM exporta-csv.
