@@ -6,21 +6,66 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sumatoria.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT SUMATORIA-SALIDA
+       ASSIGN TO DYNAMIC WS-RUTA-SALIDA
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-SAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SUMATORIA-SALIDA.
+       01  LINEA-SALIDA PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01  WS-RUTA-SALIDA PIC X(200).
+       01  WS-FILE-STATUS-SAL PIC X(2).
+       01  WS-FECHA-SALIDA PIC X(8).
+
        01  SUMATORIA COMP-2 VALUE 0.
        01  N PIC 9(5) COMP-3 VALUE 0.
        01  TERMINO COMP-2 VALUE 0.
        01  MINUENDO COMP-2 VALUE 0.
        01  DIVISOR COMP-2 VALUE 0.
        01  SUSTRAENDO COMP-2 VALUE 1.
+       01  LIMITE-N PIC 9(5) VALUE 10000.
+       01  TOLERANCIA COMP-2 VALUE 0.
+       01  SE-CONVIRTIO PIC X VALUE "N".
+
+       01  WS-LINEA-DETALLE.
+           05 DET-N PIC ZZZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DET-TERMINO PIC -(4)9.9(6).
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DET-SUMATORIA PIC -(4)9.9(6).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "ESTE PROGRAMA COMPRENDE UNA SUCESION RESPECTO A LA".
            DISPLAY "FORMULA (n - 1) / (n + 1)".
 
-           PERFORM VARYING n FROM 0 BY 1 UNTIL n > 10000
+           DISPLAY "Limite superior de n (0 para usar 10000): ".
+           ACCEPT LIMITE-N.
+           IF LIMITE-N = 0
+               MOVE 10000 TO LIMITE-N
+           END-IF.
+           DISPLAY "Tolerancia de convergencia (0 para no detenerse)".
+           ACCEPT TOLERANCIA.
+
+           PERFORM RESUELVE-RUTA-SALIDA.
+           OPEN OUTPUT SUMATORIA-SALIDA.
+           IF WS-FILE-STATUS-SAL NOT = "00"
+               DISPLAY "No se pudo crear el archivo de salida: "
+                   WS-RUTA-SALIDA
+               STOP RUN
+           END-IF.
+
+           PERFORM VARYING n FROM 0 BY 1
+                   UNTIL n > LIMITE-N
+                      OR (TOLERANCIA > 0 AND SE-CONVIRTIO = "S")
                IF n = 0 THEN
                    MOVE 0 TO termino
                ELSE
@@ -30,15 +75,54 @@
                END-IF
 
                DISPLAY n "    " termino "    " sumatoria
+               PERFORM ESCRIBE-LINEA-DETALLE
                ADD termino TO sumatoria
+
+               IF TOLERANCIA > 0 AND FUNCTION ABS(termino) < TOLERANCIA
+                   MOVE "S" TO SE-CONVIRTIO
+               END-IF
            END-PERFORM
 
+           IF SE-CONVIRTIO = "S"
+               DISPLAY "Se detuvo antes por convergencia en n = " n
+               MOVE "SE DETUVO ANTES POR CONVERGENCIA" TO LINEA-SALIDA
+               WRITE LINEA-SALIDA
+           END-IF
+
            IF sumatoria = 0 THEN
                DISPLAY "Convergente"
+               MOVE "CONVERGENTE" TO LINEA-SALIDA
+               WRITE LINEA-SALIDA
            ELSE
                DISPLAY "Divergente"
+               MOVE "DIVERGENTE" TO LINEA-SALIDA
+               WRITE LINEA-SALIDA
            END-IF.
 
            DISPLAY "SUMATORIA FINAL: " SUMATORIA.
+           MOVE SUMATORIA TO DET-SUMATORIA.
+           MOVE SPACES TO LINEA-SALIDA.
+           STRING "SUMATORIA FINAL: " DET-SUMATORIA
+               DELIMITED BY SIZE INTO LINEA-SALIDA.
+           WRITE LINEA-SALIDA.
+
+           CLOSE SUMATORIA-SALIDA.
+           DISPLAY "Resultados escritos en: " WS-RUTA-SALIDA.
            STOP RUN.
+
+           RESUELVE-RUTA-SALIDA.
+           ACCEPT WS-RUTA-SALIDA FROM ENVIRONMENT
+               "SUMATORIA_SALIDA_PATH".
+           IF WS-RUTA-SALIDA = SPACES
+               ACCEPT WS-FECHA-SALIDA FROM DATE YYYYMMDD
+               STRING "SUMATORIA-RESULTADO-" WS-FECHA-SALIDA ".txt"
+                   DELIMITED BY SIZE INTO WS-RUTA-SALIDA
+           END-IF.
+
+           ESCRIBE-LINEA-DETALLE.
+           MOVE N TO DET-N.
+           MOVE TERMINO TO DET-TERMINO.
+           MOVE SUMATORIA TO DET-SUMATORIA.
+           MOVE WS-LINEA-DETALLE TO LINEA-SALIDA.
+           WRITE LINEA-SALIDA.
        END PROGRAM sumatoria.
