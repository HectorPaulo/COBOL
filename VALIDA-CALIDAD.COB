@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:REPORTE DE EXCEPCIONES DE CALIDAD DE DATOS DE
+      *         EMPLEADOS-ARCHIVO
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. valida-calidad.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  FIN-DEL-ARCHIVO PIC X.
+       01  WS-TOTAL-LEIDOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-EXCEPCIONES PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           DISPLAY "REPORTE DE EXCEPCIONES DE CALIDAD DE DATOS".
+           DISPLAY "============================================".
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM PROCESA-REGISTRO UNTIL FIN-DEL-ARCHIVO = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           DISPLAY "============================================".
+           DISPLAY "Registros leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Excepciones encontradas: " WS-TOTAL-EXCEPCIONES.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+
+           LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+           END-READ.
+
+           PROCESA-REGISTRO.
+           ADD 1 TO WS-TOTAL-LEIDOS.
+           PERFORM VALIDA-CAMPOS-REQUERIDOS.
+           PERFORM VALIDA-EDAD.
+           PERFORM VALIDA-TELEFONO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           VALIDA-CAMPOS-REQUERIDOS.
+           IF EMPLEADOS-NOMBRE = SPACES
+               DISPLAY "ID " EMPLEADOS-ID ": falta EMPLEADOS-NOMBRE."
+               ADD 1 TO WS-TOTAL-EXCEPCIONES
+           END-IF.
+           IF EMPLEADOS-APELLIDOS = SPACES
+               DISPLAY "ID " EMPLEADOS-ID
+                   ": falta EMPLEADOS-APELLIDOS."
+               ADD 1 TO WS-TOTAL-EXCEPCIONES
+           END-IF.
+           IF EMPLEADOS-DIRECCION = SPACES
+               DISPLAY "ID " EMPLEADOS-ID
+                   ": falta EMPLEADOS-DIRECCION."
+               ADD 1 TO WS-TOTAL-EXCEPCIONES
+           END-IF.
+
+           VALIDA-EDAD.
+           IF EMPLEADOS-EDAD NOT NUMERIC
+               DISPLAY "ID " EMPLEADOS-ID
+                   ": EMPLEADOS-EDAD no es numerica ("
+                   EMPLEADOS-EDAD ")."
+               ADD 1 TO WS-TOTAL-EXCEPCIONES
+           ELSE
+               IF EMPLEADOS-EDAD-NUM < 16 OR EMPLEADOS-EDAD-NUM > 99
+                   DISPLAY "ID " EMPLEADOS-ID
+                       ": EMPLEADOS-EDAD fuera de rango (16-99): "
+                       EMPLEADOS-EDAD-NUM
+                   ADD 1 TO WS-TOTAL-EXCEPCIONES
+               END-IF
+           END-IF.
+
+           VALIDA-TELEFONO.
+           IF EMPLEADOS-TELEFONO = SPACES
+               DISPLAY "ID " EMPLEADOS-ID
+                   ": falta EMPLEADOS-TELEFONO."
+               ADD 1 TO WS-TOTAL-EXCEPCIONES
+           ELSE
+               IF EMPLEADOS-TELEFONO NOT NUMERIC
+                   DISPLAY "ID " EMPLEADOS-ID
+                       ": EMPLEADOS-TELEFONO no son solo digitos ("
+                       EMPLEADOS-TELEFONO ")."
+                   ADD 1 TO WS-TOTAL-EXCEPCIONES
+               END-IF
+           END-IF.
+       END PROGRAM valida-calidad.
