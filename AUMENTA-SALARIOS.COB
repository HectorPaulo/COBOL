@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:APLICAR UN AUMENTO MASIVO DE SALARIO AL MAESTRO DE
+      *         EMPLEADOS DE PROG0010 (WS-SALARIO-EMP), LEYENDO EL
+      *         PORCENTAJE Y EL DEPARTAMENTO (OPCIONAL) DE UNA TARJETA
+      *         DE PARAMETROS, Y DEJANDO UN LISTADO ANTES/DESPUES PARA
+      *         QUE NOMINA LO REVISE ANTES DE APLICARLO A PRODUCCION.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. aumenta-salarios.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT PARAMETROS
+       ASSIGN TO DYNAMIC WS-RUTA-PARAMETROS
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-PAR.
+
+       SELECT EMPLEADOS-ENTRADA
+       ASSIGN TO DYNAMIC WS-RUTA-ENTRADA
+       FILE STATUS IS WS-FILE-STATUS-ENT.
+
+       SELECT EMPLEADOS-SALIDA
+       ASSIGN TO DYNAMIC WS-RUTA-SALIDA
+       FILE STATUS IS WS-FILE-STATUS-SAL.
+
+       SELECT REPORTE-AUMENTO
+       ASSIGN TO DYNAMIC WS-RUTA-REPORTE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARAMETROS.
+       01  LINEA-PARAMETROS PIC X(80).
+
+       FD EMPLEADOS-ENTRADA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  REG-EMPLEADOS-ENTRADA PIC X(50).
+
+       FD EMPLEADOS-SALIDA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  REG-EMPLEADOS-SALIDA PIC X(50).
+
+       FD REPORTE-AUMENTO.
+       01  LINEA-REPORTE-AUM PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-PARAMETROS PIC X(200).
+       01  WS-FILE-STATUS-PAR PIC X(2).
+       01  WS-RUTA-ENTRADA PIC X(200).
+       01  WS-FILE-STATUS-ENT PIC X(2).
+       01  WS-RUTA-SALIDA PIC X(200).
+       01  WS-FILE-STATUS-SAL PIC X(2).
+       01  WS-RUTA-REPORTE PIC X(200).
+       01  WS-FILE-STATUS-RPT PIC X(2).
+
+       01  WS-PORCENTAJE-X PIC X(10).
+       01  WS-DEPTO-FILTRO PIC 9(03) VALUE ZEROES.
+       01  WS-PORCENTAJE PIC 9(03)V99 VALUE ZEROES.
+
+       01  WS-REG-EMPLEADOS.
+           05 WS-NUMERO-EMP PIC 9(05).
+           05 WS-NOMBRE-EMP PIC X(30).
+           05 WS-STATUS-EMP PIC 9(01).
+           05 WS-DEPTO-EMP PIC 9(03).
+           05 WS-PUESTO-EMP PIC 9(02).
+           05 WS-SALARIO-EMP PIC S9(07)V99.
+
+       01  WS-SALARIO-ANTERIOR PIC S9(07)V99.
+       01  WS-SALARIO-NUEVO PIC S9(07)V99.
+       01  FIN-DEL-MAESTRO PIC X.
+       01  WS-APLICA-AUMENTO PIC X.
+       01  WS-TOTAL-LEIDOS PIC 9(06) VALUE ZEROES.
+       01  WS-TOTAL-AUMENTADOS PIC 9(06) VALUE ZEROES.
+
+       01  WS-LINEA-ANTES-DESPUES.
+           05 LAD-NUMERO PIC 9(05).
+           05 FILLER PIC X VALUE SPACE.
+           05 LAD-NOMBRE PIC X(30).
+           05 FILLER PIC X VALUE SPACE.
+           05 LAD-DEPTO PIC 9(03).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(7) VALUE "ANTES:".
+           05 LAD-SALARIO-ANTES PIC -ZZZZZZ9.99.
+           05 FILLER PIC X(9) VALUE "DESPUES:".
+           05 LAD-SALARIO-DESPUES PIC -ZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           PERFORM LEE-TARJETA-PARAMETROS.
+           PERFORM ABRE-ARCHIVOS.
+
+           MOVE "1" TO FIN-DEL-MAESTRO.
+           PERFORM LEE-SIGUIENTE-EMPLEADO.
+           PERFORM PROCESA-EMPLEADO UNTIL FIN-DEL-MAESTRO = "0".
+
+           PERFORM CIERRA-ARCHIVOS.
+           DISPLAY "Porcentaje aplicado: " WS-PORCENTAJE.
+           DISPLAY "Departamento filtrado: " WS-DEPTO-FILTRO.
+           DISPLAY "Registros leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Registros con aumento: " WS-TOTAL-AUMENTADOS.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-PARAMETROS FROM ENVIRONMENT
+               "AUMENTA_SALARIOS_PARAMETROS_PATH".
+           IF WS-RUTA-PARAMETROS = SPACES
+               MOVE "AUMENTA-SALARIOS-PARAMETROS.txt"
+                   TO WS-RUTA-PARAMETROS
+           END-IF.
+           ACCEPT WS-RUTA-ENTRADA FROM ENVIRONMENT
+               "AUMENTA_SALARIOS_ENTRADA_PATH".
+           ACCEPT WS-RUTA-SALIDA FROM ENVIRONMENT
+               "AUMENTA_SALARIOS_SALIDA_PATH".
+           IF WS-RUTA-SALIDA = SPACES
+               MOVE "EMPLEADOS-NUEVO.dat" TO WS-RUTA-SALIDA
+           END-IF.
+           ACCEPT WS-RUTA-REPORTE FROM ENVIRONMENT
+               "AUMENTA_SALARIOS_REPORTE_PATH".
+           IF WS-RUTA-REPORTE = SPACES
+               MOVE "AUMENTA-SALARIOS-REPORTE.txt" TO WS-RUTA-REPORTE
+           END-IF.
+
+           LEE-TARJETA-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF WS-FILE-STATUS-PAR NOT = "00"
+               DISPLAY "No se pudo abrir la tarjeta de parametros: "
+                   WS-RUTA-PARAMETROS
+               STOP RUN
+           END-IF.
+           READ PARAMETROS
+               AT END
+                   DISPLAY "La tarjeta de parametros esta vacia."
+                   CLOSE PARAMETROS
+                   STOP RUN
+           END-READ.
+           UNSTRING LINEA-PARAMETROS DELIMITED BY ","
+               INTO WS-PORCENTAJE-X WS-DEPTO-FILTRO
+           END-UNSTRING.
+           MOVE FUNCTION TRIM(WS-PORCENTAJE-X) TO WS-PORCENTAJE.
+           CLOSE PARAMETROS.
+
+           ABRE-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ENTRADA.
+           IF WS-FILE-STATUS-ENT NOT = "00"
+               DISPLAY "No se pudo abrir el maestro de entrada: "
+                   WS-RUTA-ENTRADA
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EMPLEADOS-SALIDA.
+           IF WS-FILE-STATUS-SAL NOT = "00"
+               DISPLAY "No se pudo abrir el maestro de salida: "
+                   WS-RUTA-SALIDA
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORTE-AUMENTO.
+           IF WS-FILE-STATUS-RPT NOT = "00"
+               DISPLAY "No se pudo abrir el reporte de aumento: "
+                   WS-RUTA-REPORTE
+               STOP RUN
+           END-IF.
+
+           LEE-SIGUIENTE-EMPLEADO.
+           READ EMPLEADOS-ENTRADA
+               AT END
+                   MOVE "0" TO FIN-DEL-MAESTRO
+               NOT AT END
+                   MOVE REG-EMPLEADOS-ENTRADA TO WS-REG-EMPLEADOS
+                   ADD 1 TO WS-TOTAL-LEIDOS
+           END-READ.
+
+           PROCESA-EMPLEADO.
+           MOVE "N" TO WS-APLICA-AUMENTO.
+           IF WS-DEPTO-FILTRO = ZEROES
+               MOVE "S" TO WS-APLICA-AUMENTO
+           ELSE
+               IF WS-DEPTO-EMP = WS-DEPTO-FILTRO
+                   MOVE "S" TO WS-APLICA-AUMENTO
+               END-IF
+           END-IF.
+           IF WS-APLICA-AUMENTO = "S"
+               MOVE WS-SALARIO-EMP TO WS-SALARIO-ANTERIOR
+               COMPUTE WS-SALARIO-NUEVO ROUNDED =
+                   WS-SALARIO-EMP +
+                   (WS-SALARIO-EMP * WS-PORCENTAJE / 100)
+               MOVE WS-SALARIO-NUEVO TO WS-SALARIO-EMP
+               PERFORM ESCRIBE-ANTES-DESPUES
+               ADD 1 TO WS-TOTAL-AUMENTADOS
+           END-IF.
+           MOVE WS-REG-EMPLEADOS TO REG-EMPLEADOS-SALIDA.
+           WRITE REG-EMPLEADOS-SALIDA.
+           PERFORM LEE-SIGUIENTE-EMPLEADO.
+
+           ESCRIBE-ANTES-DESPUES.
+           MOVE WS-NUMERO-EMP TO LAD-NUMERO.
+           MOVE WS-NOMBRE-EMP TO LAD-NOMBRE.
+           MOVE WS-DEPTO-EMP TO LAD-DEPTO.
+           MOVE WS-SALARIO-ANTERIOR TO LAD-SALARIO-ANTES.
+           MOVE WS-SALARIO-NUEVO TO LAD-SALARIO-DESPUES.
+           MOVE WS-LINEA-ANTES-DESPUES TO LINEA-REPORTE-AUM.
+           WRITE LINEA-REPORTE-AUM.
+
+           CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS-ENTRADA.
+           CLOSE EMPLEADOS-SALIDA.
+           CLOSE REPORTE-AUMENTO.
+       END PROGRAM aumenta-salarios.
