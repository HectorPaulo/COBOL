@@ -2,6 +2,11 @@
       * Author:HECTOR PAULO
       * Date:04/02/2024
       * Purpose:COMPRENDER COMO FUNCIONA LA PALABRA TIME.
+      * Updated:08/08/2026 - EL LIMITE DE INTENTOS DE SESION AHORA SE
+      *         TOMA DE UN PARAMETRO (VARIABLE DE AMBIENTE) EN LUGAR DE
+      *         ESTAR FIJO EN EL CODIGO, Y SE AVISA AL OPERADOR CUANDO
+      *         SE AGOTA, PARA QUE ESTE PATRON SIRVA COMO UN CONTROL DE
+      *         INTENTOS REUTILIZABLE EN OTRAS PARTES DE LA SUITE.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -13,9 +18,22 @@
        01  num1 pic 9(4).
        01  num2 pic 9(4).
        01  resultado picture is 9(5).
+       01  WS-LIMITE-SESION PIC 9(4) VALUE 10.
+       01  WS-LIMITE-SESION-ENV PIC X(4).
        PROCEDURE DIVISION.
        PRINCIPAL.
-           PERFORM salir 10 TIMES.
+           PERFORM RESUELVE-LIMITE-SESION.
+           PERFORM salir WS-LIMITE-SESION TIMES.
+           DISPLAY "Limite de sesion alcanzado (" WS-LIMITE-SESION
+               " intentos). Sesion finalizada.".
+           STOP RUN.
+       RESUELVE-LIMITE-SESION.
+           ACCEPT WS-LIMITE-SESION-ENV FROM ENVIRONMENT
+               "TIMES_LIMITE_INTENTOS".
+           IF WS-LIMITE-SESION-ENV IS NUMERIC
+               AND WS-LIMITE-SESION-ENV NOT = ZEROES
+               MOVE WS-LIMITE-SESION-ENV TO WS-LIMITE-SESION
+           END-IF.
        salir.
            DISPLAY "0. ENTRAR".
            DISPLAY "1. SALIR".
