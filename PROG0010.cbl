@@ -13,45 +13,554 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLEADOS ASSIGN TO UT-S-EMPLEADO.
-           SELECT REPORTE ASSIGN TO UT-S-REPORTE.
+           SELECT EMPLEADOS-ORDEN ASSIGN TO "SORTWK01".
+           SELECT EMPLEADOS-CLASIFICADO ASSIGN TO UT-S-ORDENADO
+           FILE STATUS IS WS-FILE-STATUS-ORD.
+           SELECT REPORTE ASSIGN TO UT-S-REPORTE
+           FILE STATUS IS WS-FILE-STATUS-RPT.
+           SELECT EXCEPCIONES-SALARIO
+           ASSIGN TO DYNAMIC WS-RUTA-EXCEPCIONES
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-EXC.
+           SELECT CHECKPOINT-CTL
+           ASSIGN TO DYNAMIC WS-RUTA-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-CKP.
+           SELECT PARAMETROS-PROG
+           ASSIGN TO DYNAMIC WS-RUTA-PARAMETROS-PROG
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-PRM.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLEADOS
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 50 CHARACTER
+           RECORD CONTAINS 50 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-EMPLEADOS.
-       01  REG-EMPLEADOS PICX(50).
+       01  REG-EMPLEADOS PIC X(50).
+
+       SD  EMPLEADOS-ORDEN.
+       01  SD-REG-EMPLEADOS.
+           05 SD-NUMERO-EMP PIC 9(05).
+           05 SD-NOMBRE-EMP PIC X(30).
+           05 SD-STATUS-EMP PIC 9(01).
+           05 SD-DEPTO-EMP PIC 9(03).
+           05 SD-PUESTO-EMP PIC 9(02).
+           05 SD-SALARIO-EMP PIC S9(07)V99.
+
+       FD  EMPLEADOS-CLASIFICADO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPLEADOS-CLAS.
+       01  REG-EMPLEADOS-CLAS PIC X(50).
 
        FD  REPORTE
-           LABEL RECORD ARE STANDARD
-           RECORD CONTAINS 50 CHARACTER
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-REPORTE.
-       01  REG-REPORTE PIC X(50).
+       01  REG-REPORTE PIC X(80).
+
+       FD  EXCEPCIONES-SALARIO.
+       01  LINEA-EXCEPCION PIC X(60).
+
+       FD  CHECKPOINT-CTL.
+       01  LINEA-CHECKPOINT PIC 9(05).
+
+       FD  PARAMETROS-PROG.
+       01  LINEA-PARAMETROS-PROG PIC X(80).
        WORKING-STORAGE SECTION.
        01  WS-AREAS-A-USAR.
            05  WS-REG-EMPLEADOS.
 
                10 WS-NUMERO-EMP PIC 9(05).
                10 WS-NOMBRE-EMP PIC X(30).
+      *        WS-STATUS-EMP: 0 = Activo, 1 = Terminado/Baja.
                10 WS-STATUS-EMP PIC 9(01).
                10 WS-DEPTO-EMP PIC 9(03).
+      *        WS-PUESTO-EMP: 01=Oficinista 02=Analista 03=Supervisor
+      *        04=Gerente 05=Director (ver TRADUCE-PUESTO).
                10 WS-PUESTO-EMP PIC 9(02).
-               10 WS-SALARIO-EMP PIC 9(07)V99.
+               10 WS-SALARIO-EMP PIC S9(07)V99.
+               10 WS-SALARIO-EMP-X REDEFINES WS-SALARIO-EMP PIC X(9).
 
            05 WS-LEIDOS-EMP PIC 9(05) VALUE ZEROS.
            05 WS-IMPRESOS PIC 9(05) VALUE ZEROS.
+           05 WS-OMITIDOS-REINICIO PIC 9(05) VALUE ZEROS.
+
+       COPY RPTENC.
 
        01  WS-TITULO-1.
-           05 FILLER PIC X(28) VALUE SPACES.
-           05 WS-TIT-1
-           05 WS-DET-TODO PIC X(50).
            05 FILLER PIC X(15) VALUE SPACES.
+           05 WS-TIT-1 PIC X(20) VALUE "LISTADO DE EMPLEADOS".
+           05 FILLER PIC X(15) VALUE SPACES.
+
+       01  WS-FECHA-CORRIDA PIC X(10).
+       01  WS-NUM-PAGINA PIC 9(4) VALUE ZEROS.
+       01  WS-LINEAS-PAGINA PIC 99 VALUE ZEROS.
+       01  WS-MAX-LINEAS-PAGINA PIC 99 VALUE 20.
+       01  WS-MAX-LINEAS-PAGINA-ENV PIC X(2).
 
+       01  WS-FIN-EMPLEADOS PIC X VALUE "N".
+       01  WS-REGISTRO-VALIDO PIC X VALUE "N".
+      *    WS-FILTRO-STATUS: "A" = solo activos, "T" = solo
+      *    terminados, "*" = todos (valor por omision).
+       01  WS-FILTRO-STATUS PIC X VALUE "*".
+       01  WS-PRIMER-EMPLEADO PIC X VALUE "S".
+       01  WS-DEPTO-ANTERIOR PIC 9(03) VALUE ZEROS.
+       01  WS-CONTADOR-DEPTO PIC 9(05) VALUE ZEROS.
+       01  WS-SUBTOTAL-DEPTO PIC S9(09)V99 VALUE ZEROS.
+       01  WS-CONTADOR-GENERAL PIC 9(05) VALUE ZEROS.
+       01  WS-TOTAL-GENERAL PIC S9(09)V99 VALUE ZEROS.
+       01  WS-PUESTO-DESCRIPCION PIC X(10).
+       01  WS-STATUS-DESCRIPCION PIC X(15).
+       01  WS-RUTA-EXCEPCIONES PIC X(200).
+       01  WS-FILE-STATUS-EXC PIC X(2).
+       01  WS-SALARIO-VALIDO PIC X VALUE "S".
+       01  WS-MOTIVO-EXCEPCION PIC X(30).
+       01  WS-SALARIO-MINIMO PIC 9(07)V99.
+       01  WS-SALARIO-MAXIMO PIC 9(07)V99.
+       01  WS-TOTAL-EXCEPCIONES-SAL PIC 9(05) VALUE ZEROS.
+
+       01  WS-RUTA-CHECKPOINT PIC X(200).
+       01  WS-FILE-STATUS-CKP PIC X(2).
+       01  WS-INTERVALO-CHECKPOINT PIC 9(05) VALUE 100.
+       01  WS-INTERVALO-CHECKPOINT-ENV PIC X(5).
+       01  WS-REINICIO-DESDE PIC 9(05) VALUE ZEROS.
+       01  WS-REINICIO-DESDE-ENV PIC X(5).
+       01  WS-SALTANDO-REINICIO PIC X VALUE "N".
+
+       01  WS-RUTA-PARAMETROS-PROG PIC X(200).
+       01  WS-FILE-STATUS-PRM PIC X(2).
+      *    WS-TIPO-REPORTE: "D" = detalle (default), "S" = solo
+      *    resumen (subtotales/total sin detalle), "E" = solo
+      *    excepciones (solo imprime los registros que fallan
+      *    VALIDA-SALARIO).
+       01  WS-TIPO-REPORTE PIC X VALUE "D".
+       01  WS-DEPTO-FILTRO-PROG PIC 9(03) VALUE ZEROS.
+       01  WS-IMPRIME-DETALLE PIC X VALUE "S".
+
+       01  WS-FILE-STATUS-ORD PIC X(2).
+       01  WS-FILE-STATUS-RPT PIC X(2).
+       01  WS-MENSAJE-ESTADO-ARCHIVO PIC X(60).
+
+       01  WS-LINEA-REPORTE.
+           05 LIN-NUMERO-EMP PIC 9(05).
+           05 FILLER PIC X VALUE SPACE.
+           05 LIN-NOMBRE-EMP PIC X(18).
+           05 FILLER PIC X VALUE SPACE.
+           05 LIN-PUESTO-EMP PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 LIN-DEPTO-EMP PIC 9(03).
+           05 FILLER PIC X VALUE SPACE.
+           05 LIN-SALARIO-EMP PIC -ZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 LIN-STATUS-EMP PIC X(15).
+
+       01  WS-LINEA-SUBTOTAL.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(9) VALUE "SUBTOTAL ".
+           05 SUB-DEPTO PIC 9(03).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "EMPLEADOS:".
+           05 SUB-CONTADOR PIC ZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(6) VALUE "TOTAL:".
+           05 SUB-SALARIO PIC -ZZZZZZZZ9.99.
+
+       01  WS-LINEA-TOTAL-GENERAL.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(15) VALUE "TOTAL GENERAL: ".
+           05 TOT-CONTADOR PIC ZZZZ9.
+           05 FILLER PIC X(10) VALUE " EMPLEADOS".
+           05 FILLER PIC X VALUE SPACE.
+           05 TOT-SALARIO PIC -ZZZZZZZZ9.99.
+
+       01  WS-LINEA-EXCEPCION.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 EXC-NUMERO PIC 9(05).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXC-SALARIO PIC X(9).
+           05 FILLER PIC X VALUE SPACE.
+           05 EXC-MOTIVO PIC X(30).
+
+       01  WS-LINEA-CONTROL.
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(18) VALUE "Registros leidos: ".
+           05 CTL-LEIDOS PIC ZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(21) VALUE "Registros impresos: ".
+           05 CTL-IMPRESOS PIC ZZZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
+            PERFORM RESUELVE-FILTRO-STATUS.
+            PERFORM RESUELVE-PARAMETROS-PROG.
+            PERFORM ORDENA-EMPLEADOS.
+            PERFORM ABRE-ARCHIVOS.
+            PERFORM LEE-EMPLEADO.
+            PERFORM PROCESA-EMPLEADO UNTIL WS-FIN-EMPLEADOS = "S".
+            PERFORM CIERRA-ARCHIVOS.
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+       ORDENA-EMPLEADOS.
+            SORT EMPLEADOS-ORDEN
+                ON ASCENDING KEY SD-DEPTO-EMP
+                ON ASCENDING KEY SD-NOMBRE-EMP
+                USING EMPLEADOS
+                GIVING EMPLEADOS-CLASIFICADO.
+
+       RESUELVE-FILTRO-STATUS.
+            ACCEPT WS-FILTRO-STATUS FROM ENVIRONMENT
+                "PROG0010_FILTRO_STATUS".
+            MOVE FUNCTION UPPER-CASE(WS-FILTRO-STATUS)
+                TO WS-FILTRO-STATUS.
+            IF WS-FILTRO-STATUS NOT = "A" AND WS-FILTRO-STATUS NOT = "T"
+                MOVE "*" TO WS-FILTRO-STATUS
+            END-IF.
+
+       RESUELVE-PARAMETROS-PROG.
+            ACCEPT WS-RUTA-PARAMETROS-PROG FROM ENVIRONMENT
+                "PROG0010_PARAMETROS_PATH".
+            IF WS-RUTA-PARAMETROS-PROG = SPACES
+                MOVE "PROG0010-PARAMETROS.txt"
+                    TO WS-RUTA-PARAMETROS-PROG
+            END-IF.
+            OPEN INPUT PARAMETROS-PROG.
+            IF WS-FILE-STATUS-PRM = "00"
+                READ PARAMETROS-PROG
+                    NOT AT END
+                        PERFORM INTERPRETA-PARAMETROS-PROG
+                END-READ
+                CLOSE PARAMETROS-PROG
+            END-IF.
+
+       INTERPRETA-PARAMETROS-PROG.
+            UNSTRING LINEA-PARAMETROS-PROG DELIMITED BY ","
+                INTO WS-TIPO-REPORTE WS-DEPTO-FILTRO-PROG
+            END-UNSTRING.
+            MOVE FUNCTION UPPER-CASE(WS-TIPO-REPORTE)
+                TO WS-TIPO-REPORTE.
+            IF WS-TIPO-REPORTE NOT = "D" AND WS-TIPO-REPORTE NOT = "S"
+                AND WS-TIPO-REPORTE NOT = "E"
+                MOVE "D" TO WS-TIPO-REPORTE
+            END-IF.
+
+       ABRE-ARCHIVOS.
+            OPEN INPUT EMPLEADOS-CLASIFICADO.
+            IF WS-FILE-STATUS-ORD NOT = "00"
+                CALL "traduce-estado-archivo"
+                    USING WS-FILE-STATUS-ORD WS-MENSAJE-ESTADO-ARCHIVO
+                END-CALL
+                DISPLAY "No se pudo abrir EMPLEADOS-CLASIFICADO: "
+                    WS-MENSAJE-ESTADO-ARCHIVO
+                STOP RUN
+            END-IF.
+            PERFORM RESUELVE-REINICIO.
+            IF WS-SALTANDO-REINICIO = "S"
+                OPEN EXTEND REPORTE
+            ELSE
+                OPEN OUTPUT REPORTE
+            END-IF.
+            IF WS-FILE-STATUS-RPT NOT = "00"
+                CALL "traduce-estado-archivo"
+                    USING WS-FILE-STATUS-RPT WS-MENSAJE-ESTADO-ARCHIVO
+                END-CALL
+                DISPLAY "No se pudo abrir REPORTE: "
+                    WS-MENSAJE-ESTADO-ARCHIVO
+                STOP RUN
+            END-IF.
+            ACCEPT WS-RUTA-EXCEPCIONES FROM ENVIRONMENT
+                "PROG0010_EXCEPCIONES_PATH".
+            IF WS-RUTA-EXCEPCIONES = SPACES
+                MOVE "PROG0010-EXCEPCIONES-SALARIO.txt"
+                    TO WS-RUTA-EXCEPCIONES
+            END-IF.
+            OPEN OUTPUT EXCEPCIONES-SALARIO.
+            IF WS-FILE-STATUS-EXC NOT = "00"
+                CALL "traduce-estado-archivo"
+                    USING WS-FILE-STATUS-EXC WS-MENSAJE-ESTADO-ARCHIVO
+                END-CALL
+                DISPLAY "No se pudo abrir EXCEPCIONES-SALARIO: "
+                    WS-MENSAJE-ESTADO-ARCHIVO
+                STOP RUN
+            END-IF.
+            ACCEPT WS-RUTA-CHECKPOINT FROM ENVIRONMENT
+                "PROG0010_CHECKPOINT_PATH".
+            IF WS-RUTA-CHECKPOINT = SPACES
+                MOVE "PROG0010-CHECKPOINT.txt" TO WS-RUTA-CHECKPOINT
+            END-IF.
+            OPEN OUTPUT CHECKPOINT-CTL.
+            IF WS-FILE-STATUS-CKP NOT = "00"
+                CALL "traduce-estado-archivo"
+                    USING WS-FILE-STATUS-CKP WS-MENSAJE-ESTADO-ARCHIVO
+                END-CALL
+                DISPLAY "No se pudo abrir CHECKPOINT-CTL: "
+                    WS-MENSAJE-ESTADO-ARCHIVO
+                STOP RUN
+            END-IF.
+            PERFORM RESUELVE-LINEAS-PAGINA.
+            ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD.
+            MOVE ZEROS TO WS-NUM-PAGINA.
+            MOVE 99 TO WS-LINEAS-PAGINA.
+
+       RESUELVE-LINEAS-PAGINA.
+            ACCEPT WS-MAX-LINEAS-PAGINA-ENV FROM ENVIRONMENT
+                "PROG0010_LINEAS_POR_PAGINA".
+            IF WS-MAX-LINEAS-PAGINA-ENV IS NUMERIC
+                AND WS-MAX-LINEAS-PAGINA-ENV NOT = ZEROES
+                MOVE WS-MAX-LINEAS-PAGINA-ENV TO WS-MAX-LINEAS-PAGINA
+            END-IF.
+
+       RESUELVE-REINICIO.
+            ACCEPT WS-REINICIO-DESDE-ENV FROM ENVIRONMENT
+                "PROG0010_REINICIO_DESDE".
+            IF WS-REINICIO-DESDE-ENV IS NUMERIC
+                AND WS-REINICIO-DESDE-ENV NOT = ZEROES
+                MOVE WS-REINICIO-DESDE-ENV TO WS-REINICIO-DESDE
+                MOVE "S" TO WS-SALTANDO-REINICIO
+            END-IF.
+            ACCEPT WS-INTERVALO-CHECKPOINT-ENV FROM ENVIRONMENT
+                "PROG0010_INTERVALO_CHECKPOINT".
+            IF WS-INTERVALO-CHECKPOINT-ENV IS NUMERIC
+                AND WS-INTERVALO-CHECKPOINT-ENV NOT = ZEROES
+                MOVE WS-INTERVALO-CHECKPOINT-ENV
+                    TO WS-INTERVALO-CHECKPOINT
+            END-IF.
+
+       ESCRIBE-ENCABEZADO.
+            ADD 1 TO WS-NUM-PAGINA.
+            MOVE WS-FECHA-CORRIDA TO ENC-FECHA.
+            MOVE WS-NUM-PAGINA TO ENC-PAGINA.
+            MOVE WS-ENCABEZADO-RPT TO REG-REPORTE.
+            WRITE REG-REPORTE.
+            MOVE WS-TITULO-1 TO REG-REPORTE.
+            WRITE REG-REPORTE.
+            MOVE SPACES TO REG-REPORTE.
+            WRITE REG-REPORTE.
+            MOVE ZEROS TO WS-LINEAS-PAGINA.
+
+       LEE-EMPLEADO.
+            MOVE "N" TO WS-REGISTRO-VALIDO.
+            PERFORM UNTIL WS-REGISTRO-VALIDO = "S"
+                OR WS-FIN-EMPLEADOS = "S"
+                READ EMPLEADOS-CLASIFICADO
+                    AT END
+                        MOVE "S" TO WS-FIN-EMPLEADOS
+                    NOT AT END
+                        MOVE REG-EMPLEADOS-CLAS TO WS-REG-EMPLEADOS
+                        ADD 1 TO WS-LEIDOS-EMP
+                        PERFORM EVALUA-FILTRO-STATUS
+                END-READ
+            END-PERFORM.
+
+       EVALUA-FILTRO-STATUS.
+            IF WS-SALTANDO-REINICIO = "S"
+                ADD 1 TO WS-OMITIDOS-REINICIO
+                IF WS-NUMERO-EMP = WS-REINICIO-DESDE
+                    MOVE "N" TO WS-SALTANDO-REINICIO
+                END-IF
+            ELSE
+                EVALUATE WS-FILTRO-STATUS
+                    WHEN "A"
+                        IF WS-STATUS-EMP = 0
+                            MOVE "S" TO WS-REGISTRO-VALIDO
+                        END-IF
+                    WHEN "T"
+                        IF WS-STATUS-EMP = 1
+                            MOVE "S" TO WS-REGISTRO-VALIDO
+                        END-IF
+                    WHEN OTHER
+                        MOVE "S" TO WS-REGISTRO-VALIDO
+                END-EVALUATE
+                IF WS-REGISTRO-VALIDO = "S"
+                    AND WS-DEPTO-FILTRO-PROG NOT = ZEROS
+                    AND WS-DEPTO-EMP NOT = WS-DEPTO-FILTRO-PROG
+                    MOVE "N" TO WS-REGISTRO-VALIDO
+                END-IF
+            END-IF.
+
+       PROCESA-EMPLEADO.
+            IF WS-PRIMER-EMPLEADO = "S"
+                MOVE "N" TO WS-PRIMER-EMPLEADO
+                MOVE WS-DEPTO-EMP TO WS-DEPTO-ANTERIOR
+            ELSE
+                IF WS-DEPTO-EMP NOT = WS-DEPTO-ANTERIOR
+                    PERFORM ESCRIBE-SUBTOTAL
+                    MOVE WS-DEPTO-EMP TO WS-DEPTO-ANTERIOR
+                END-IF
+            END-IF.
+            PERFORM ESCRIBE-DETALLE.
+            PERFORM LEE-EMPLEADO.
+
+       ESCRIBE-DETALLE.
+            PERFORM TRADUCE-PUESTO.
+            CALL "traduce-status-empleado"
+                USING WS-STATUS-EMP WS-STATUS-DESCRIPCION
+            END-CALL.
+            PERFORM VALIDA-SALARIO.
+            IF WS-SALARIO-VALIDO = "N"
+                PERFORM ESCRIBE-EXCEPCION-SALARIO
+            END-IF.
+            PERFORM DETERMINA-IMPRESION-DETALLE.
+            IF WS-IMPRIME-DETALLE = "S"
+                IF WS-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+                    PERFORM ESCRIBE-ENCABEZADO
+                END-IF
+                MOVE WS-NUMERO-EMP TO LIN-NUMERO-EMP
+                MOVE WS-NOMBRE-EMP TO LIN-NOMBRE-EMP
+                MOVE WS-PUESTO-DESCRIPCION TO LIN-PUESTO-EMP
+                MOVE WS-DEPTO-EMP TO LIN-DEPTO-EMP
+                MOVE WS-SALARIO-EMP TO LIN-SALARIO-EMP
+                MOVE WS-STATUS-DESCRIPCION TO LIN-STATUS-EMP
+                MOVE WS-LINEA-REPORTE TO REG-REPORTE
+                WRITE REG-REPORTE
+                ADD 1 TO WS-LINEAS-PAGINA
+            END-IF.
+            ADD 1 TO WS-IMPRESOS.
+            ADD 1 TO WS-CONTADOR-DEPTO.
+            ADD 1 TO WS-CONTADOR-GENERAL.
+
+       DETERMINA-IMPRESION-DETALLE.
+            EVALUATE WS-TIPO-REPORTE
+                WHEN "S"
+                    MOVE "N" TO WS-IMPRIME-DETALLE
+                WHEN "E"
+                    IF WS-SALARIO-VALIDO = "N"
+                        MOVE "S" TO WS-IMPRIME-DETALLE
+                    ELSE
+                        MOVE "N" TO WS-IMPRIME-DETALLE
+                    END-IF
+                WHEN OTHER
+                    MOVE "S" TO WS-IMPRIME-DETALLE
+            END-EVALUATE.
+            ADD WS-SALARIO-EMP TO WS-SUBTOTAL-DEPTO.
+            ADD WS-SALARIO-EMP TO WS-TOTAL-GENERAL.
+            IF FUNCTION MOD(WS-IMPRESOS + 1, WS-INTERVALO-CHECKPOINT)
+                    = 0
+                PERFORM ESCRIBE-CHECKPOINT
+            END-IF.
+
+       ESCRIBE-CHECKPOINT.
+            MOVE WS-NUMERO-EMP TO LINEA-CHECKPOINT.
+            WRITE LINEA-CHECKPOINT.
+
+       VALIDA-SALARIO.
+            MOVE "S" TO WS-SALARIO-VALIDO.
+            MOVE SPACES TO WS-MOTIVO-EXCEPCION.
+            IF WS-SALARIO-EMP NOT NUMERIC
+                MOVE "N" TO WS-SALARIO-VALIDO
+                MOVE "Salario corrupto" TO WS-MOTIVO-EXCEPCION
+            ELSE
+                IF WS-SALARIO-EMP = ZEROS
+                    MOVE "N" TO WS-SALARIO-VALIDO
+                    MOVE "Salario en cero" TO WS-MOTIVO-EXCEPCION
+                ELSE
+                    IF WS-SALARIO-EMP < ZEROS
+      *                Un ajuste retroactivo negativo es valido y no
+      *                se mide contra el rango de sueldo del puesto,
+      *                que solo tiene sentido para un salario normal.
+                        CONTINUE
+                    ELSE
+                        PERFORM DETERMINA-RANGO-PUESTO
+                        IF WS-SALARIO-EMP < WS-SALARIO-MINIMO
+                            OR WS-SALARIO-EMP > WS-SALARIO-MAXIMO
+                            MOVE "N" TO WS-SALARIO-VALIDO
+                            MOVE "Fuera de rango para el puesto"
+                                TO WS-MOTIVO-EXCEPCION
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+       DETERMINA-RANGO-PUESTO.
+            EVALUATE WS-PUESTO-EMP
+                WHEN 1
+                    MOVE 5000.00 TO WS-SALARIO-MINIMO
+                    MOVE 25000.00 TO WS-SALARIO-MAXIMO
+                WHEN 2
+                    MOVE 8000.00 TO WS-SALARIO-MINIMO
+                    MOVE 40000.00 TO WS-SALARIO-MAXIMO
+                WHEN 3
+                    MOVE 15000.00 TO WS-SALARIO-MINIMO
+                    MOVE 60000.00 TO WS-SALARIO-MAXIMO
+                WHEN 4
+                    MOVE 25000.00 TO WS-SALARIO-MINIMO
+                    MOVE 100000.00 TO WS-SALARIO-MAXIMO
+                WHEN 5
+                    MOVE 40000.00 TO WS-SALARIO-MINIMO
+                    MOVE 200000.00 TO WS-SALARIO-MAXIMO
+                WHEN OTHER
+                    MOVE 1.00 TO WS-SALARIO-MINIMO
+                    MOVE 999999.99 TO WS-SALARIO-MAXIMO
+            END-EVALUATE.
+
+       ESCRIBE-EXCEPCION-SALARIO.
+            MOVE WS-NUMERO-EMP TO EXC-NUMERO.
+            MOVE WS-SALARIO-EMP-X TO EXC-SALARIO.
+            MOVE WS-MOTIVO-EXCEPCION TO EXC-MOTIVO.
+            MOVE WS-LINEA-EXCEPCION TO LINEA-EXCEPCION.
+            WRITE LINEA-EXCEPCION.
+            ADD 1 TO WS-TOTAL-EXCEPCIONES-SAL.
+
+       TRADUCE-PUESTO.
+            EVALUATE WS-PUESTO-EMP
+                WHEN 1
+                    MOVE "Oficinista" TO WS-PUESTO-DESCRIPCION
+                WHEN 2
+                    MOVE "Analista" TO WS-PUESTO-DESCRIPCION
+                WHEN 3
+                    MOVE "Supervisor" TO WS-PUESTO-DESCRIPCION
+                WHEN 4
+                    MOVE "Gerente" TO WS-PUESTO-DESCRIPCION
+                WHEN 5
+                    MOVE "Director" TO WS-PUESTO-DESCRIPCION
+                WHEN OTHER
+                    MOVE "Sin clave" TO WS-PUESTO-DESCRIPCION
+            END-EVALUATE.
+
+       ESCRIBE-SUBTOTAL.
+            MOVE WS-DEPTO-ANTERIOR TO SUB-DEPTO.
+            MOVE WS-CONTADOR-DEPTO TO SUB-CONTADOR.
+            MOVE WS-SUBTOTAL-DEPTO TO SUB-SALARIO.
+            MOVE WS-LINEA-SUBTOTAL TO REG-REPORTE.
+            WRITE REG-REPORTE.
+            MOVE ZEROS TO WS-CONTADOR-DEPTO.
+            MOVE ZEROS TO WS-SUBTOTAL-DEPTO.
+
+       ESCRIBE-TOTAL-GENERAL.
+            MOVE WS-CONTADOR-GENERAL TO TOT-CONTADOR.
+            MOVE WS-TOTAL-GENERAL TO TOT-SALARIO.
+            MOVE WS-LINEA-TOTAL-GENERAL TO REG-REPORTE.
+            WRITE REG-REPORTE.
+
+       ESCRIBE-PIE-CONTROL.
+            MOVE WS-LEIDOS-EMP TO CTL-LEIDOS.
+            MOVE WS-IMPRESOS TO CTL-IMPRESOS.
+            MOVE WS-LINEA-CONTROL TO REG-REPORTE.
+            WRITE REG-REPORTE.
+            DISPLAY "Registros leidos: " WS-LEIDOS-EMP.
+            DISPLAY "Registros impresos: " WS-IMPRESOS.
+            IF WS-OMITIDOS-REINICIO NOT = ZEROS
+                DISPLAY "Registros omitidos por reinicio: "
+                    WS-OMITIDOS-REINICIO
+            END-IF.
+            IF WS-FILTRO-STATUS = "*"
+                AND WS-LEIDOS-EMP - WS-OMITIDOS-REINICIO
+                    NOT = WS-IMPRESOS
+                DISPLAY "AVISO: registros leidos y registros impresos "
+                    "no coinciden."
+            END-IF.
+
+       CIERRA-ARCHIVOS.
+            IF WS-CONTADOR-GENERAL > ZEROS
+                PERFORM ESCRIBE-SUBTOTAL
+                PERFORM ESCRIBE-TOTAL-GENERAL
+            END-IF.
+            PERFORM ESCRIBE-PIE-CONTROL.
+            CLOSE EMPLEADOS-CLASIFICADO.
+            CLOSE REPORTE.
+            CLOSE EXCEPCIONES-SALARIO.
+            CLOSE CHECKPOINT-CTL.
+       END PROGRAM PROG0010.
