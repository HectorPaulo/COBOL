@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:TRADUCIR EL STATUS DE UN EMPLEADO A UN MENSAJE LEGIBLE.
+      *         CUBRE TANTO LOS VALORES ALFANUMERICOS QUE USA EL MAESTRO
+      *         INDEXADO (EMPLEADOS-STATUS "A"/"T"/"L") COMO LOS VALORES
+      *         NUMERICOS QUE USA PROG0010 (WS-STATUS-EMP 0/1), PARA QUE
+      *         AMBOS PROGRAMAS PUEDAN LLAMAR A LA MISMA TRADUCCION.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. traduce-status-empleado.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-STATUS-EMP PIC X(1).
+       01  LS-MENSAJE-STATUS PIC X(15).
+
+       PROCEDURE DIVISION USING LS-STATUS-EMP LS-MENSAJE-STATUS.
+       MAIN-PROCEDURE.
+           EVALUATE LS-STATUS-EMP
+               WHEN "A"
+               WHEN "0"
+                   MOVE "Activo" TO LS-MENSAJE-STATUS
+               WHEN "T"
+               WHEN "1"
+                   MOVE "Terminado" TO LS-MENSAJE-STATUS
+               WHEN "L"
+                   MOVE "Licencia" TO LS-MENSAJE-STATUS
+               WHEN OTHER
+                   MOVE "Desconocido" TO LS-MENSAJE-STATUS
+           END-EVALUATE.
+           GOBACK.
+       END PROGRAM traduce-status-empleado.
