@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:RUTINA COMPARTIDA: VERIFICA QUE UN CAMPO DE CAPTURA NO
+      *         SE HAYA DEJADO EN BLANCO. EXTRAIDA DE LOS CHEQUEOS DE
+      *         CAMPO-REQUERIDO QUE VARIOS PROGRAMAS DE CAPTURA (POR
+      *         ACCEPT) REPETIAN CADA UNO POR SU CUENTA.
+      * Tectonics: cobc -m
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. valida-requerido.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-CAMPO PIC X ANY LENGTH.
+       01  LK-VALIDO PIC X.
+
+       PROCEDURE DIVISION USING LK-CAMPO LK-VALIDO.
+       MAIN-PROCEDURE.
+           IF LK-CAMPO = SPACES
+               MOVE "N" TO LK-VALIDO
+           ELSE
+               MOVE "S" TO LK-VALIDO
+           END-IF.
+           GOBACK.
+       END PROGRAM valida-requerido.
