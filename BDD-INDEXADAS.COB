@@ -2,7 +2,7 @@
       * Author:HECTOR PAULO
       * Date:06/02/2024
       * Purpose:ENTENDER COMO FUNCIONAN LAS BDD INDEXADAS
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BDD-INDEXADAS.
@@ -11,22 +11,81 @@
 
        FILE-CONTROL.
        SELECT EMPLEADOS-ARCHIVO
-       ASSIGN TO "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
        ORGANIZATION IS INDEXED
        RECORD KEY IS EMPLEADOS-ID
-       ACCESS MODE IS DYNAMIC.
+       ALTERNATE RECORD KEY IS EMPLEADOS-APELLIDOS WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT REPORTE-EMPLEADOS
+       ASSIGN TO DYNAMIC WS-RUTA-REPORTE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-REPORTE.
+
+       SELECT EMPLEADOS-AUDITORIA
+       ASSIGN TO DYNAMIC WS-RUTA-AUDITORIA
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-AUDIT.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADOS-ARCHIVO.
-           01  EMPLEADOS-REGISTRO.
-               05 EMPLEADOS-ID PIC X(6).
-               05 EMPLEADOS-NOMBRE PIC X(25).
-               05 EMPLEADOS-APELLIDOS PIC X(35).
-               05 EMPLEADOS-EDAD PIC X(3).
-               05 EMPLEADOS-TELEFONO PIC X(9).
-               05 EMPLEADOS-DIRECCION PIC X(35).
+           COPY EMPREG.
+
+       FD REPORTE-EMPLEADOS.
+       01  LINEA-REPORTE PIC X(96).
+
+       FD EMPLEADOS-AUDITORIA.
+       01  LINEA-AUDITORIA PIC X(281).
+
        WORKING-STORAGE SECTION.
+       01  WS-RUTA-AUDITORIA PIC X(200).
+       01  WS-FILE-STATUS-AUDIT PIC X(2).
+       01  WS-USUARIO-AUDIT PIC X(20).
+       01  WS-FECHA-HORA-AUDIT PIC X(16).
+       01  WS-AUDIT-ANTES PIC X(114).
+       01  WS-AUDIT-DESPUES PIC X(114).
+       01  WS-AUDIT-TRANSACCION PIC X(6).
+       01  WS-LINEA-AUDITORIA-DET.
+           05 AUD-FECHA-HORA PIC X(16).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-USUARIO PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-TRANSACCION PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-ID PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-ANTES PIC X(114).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-DESPUES PIC X(114).
+       01  WS-RUTA-REPORTE PIC X(200).
+       01  WS-FILE-STATUS-REPORTE PIC X(2).
+       01  WS-NUM-PAGINA-RPT PIC 9(4).
+       01  WS-LINEAS-PAGINA-RPT PIC 99.
+       01  WS-MAX-LINEAS-PAGINA-RPT PIC 99 VALUE 20.
+       01  WS-FECHA-CORRIDA PIC X(10).
+       COPY RPTENC.
+
+       01  WS-TITULO-RPT PIC X(60) VALUE
+           "LISTADO DE EMPLEADOS".
+       01  WS-LINEA-DETALLE-RPT.
+           05 DET-ID PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-NOMBRE PIC X(25).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-APELLIDOS PIC X(35).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-EDAD PIC X(3).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DET-TELEFONO PIC X(9).
+       01  WS-RUTA-ARCHIVO PIC X(200) VALUE
+           "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat".
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-FILE-STATUS-MSG PIC X(60).
+       01  WS-MODO-LOTE PIC X VALUE "N".
+       01  WS-TAMANO-PAGINA PIC 99 VALUE 10.
+       01  WS-TAMANO-PAGINA-ENV PIC X(2).
        01  PRESENTACION.
            05 TEXTO-ID PIC X(3) VALUE "ID:".
            05 MUESTRA-ID PIC X(6).
@@ -40,35 +99,248 @@
            05 MUESTRA-TELEFONO PIC X(10).
            05 TEXTO-DIRECCION PIC X(10) VALUE "Direccion:".
            05 MUESTRA-DIRECCION PIC X(35).
+           05 TEXTO-STATUS PIC X(7) VALUE "Status:".
+           05 MUESTRA-STATUS PIC X(15).
 
+           01  WS-STATUS-DESCRIPCION PIC X(15).
            01  FIN-DEL-ARCHIVO PIC X.
            01  MAXIMO-REGISTROS PIC 99.
-           01  GUARDA-ENTER PIC X.
-           PROCEDURE DIVISION.
+           01  WS-OPCION-MENU PIC X.
+           01  WS-ID-BUSCADO PIC X(6).
+           01  WS-APELLIDO-BUSCADO PIC X(35).
+       01  WS-PREFIJO-BUSCADO PIC X(35).
+       01  WS-LONGITUD-PREFIJO PIC 99.
+       01  WS-ID-INICIAL-RANGO PIC X(6).
+       01  WS-ID-FINAL-RANGO PIC X(6).
+       01  WS-EDAD-CAPTURADA PIC 99.
+
+       PROCEDURE DIVISION.
 
            EMPIEZA-PROGRAMA.
            PERFORM APERTURA-ARCHIVO.
-           MOVE ZEROES TO MAXIMO-REGISTROS.
-           MOVE "1" TO FIN-DEL-ARCHIVO.
-           PERFORM LEE-SIGUIENTE-REGISTRO.
-           PERFORM MUESTRA-REGISTROS
-           UNTIL FIN-DEL-ARCHIVO = "0".
+           PERFORM RESUELVE-MODO-LOTE.
+           PERFORM RESUELVE-TAMANO-PAGINA.
+           IF WS-MODO-LOTE = "S"
+               PERFORM LISTA-REGISTROS
+           ELSE
+               PERFORM MENU-PRINCIPAL UNTIL WS-OPCION-MENU = "0"
+           END-IF.
            PERFORM CIERRE-ARCHIVO.
            PROGRAM-DONE.
            STOP RUN.
 
+           RESUELVE-MODO-LOTE.
+           ACCEPT WS-MODO-LOTE FROM ENVIRONMENT "BDD_INDEXADAS_LOTE".
+           IF WS-MODO-LOTE NOT = "S" AND WS-MODO-LOTE NOT = "s"
+               MOVE "N" TO WS-MODO-LOTE
+           ELSE
+               MOVE "S" TO WS-MODO-LOTE
+           END-IF.
+
+           RESUELVE-TAMANO-PAGINA.
+           ACCEPT WS-TAMANO-PAGINA-ENV FROM ENVIRONMENT
+               "BDD_INDEXADAS_PAGINA".
+           IF WS-TAMANO-PAGINA-ENV IS NUMERIC
+               AND WS-TAMANO-PAGINA-ENV NOT = ZEROES
+               MOVE WS-TAMANO-PAGINA-ENV TO WS-TAMANO-PAGINA
+           END-IF.
+
+           MENU-PRINCIPAL.
+           DISPLAY "============================================".
+           DISPLAY "  MANTENIMIENTO DE EMPLEADOS".
+           DISPLAY "  1. Listar todos los empleados".
+           DISPLAY "  2. Agregar un empleado".
+           DISPLAY "  3. Modificar un empleado".
+           DISPLAY "  4. Eliminar un empleado".
+           DISPLAY "  5. Buscar un empleado por ID".
+           DISPLAY "  6. Buscar empleados por apellidos".
+           DISPLAY "  7. Generar reporte impreso".
+           DISPLAY "  8. Buscar apellidos que empiecen con...".
+           DISPLAY "  9. Extraer un rango de IDs".
+           DISPLAY "  0. Salir".
+           DISPLAY "============================================".
+           DISPLAY "Seleccione una opcion: ".
+           ACCEPT WS-OPCION-MENU.
+           EVALUATE WS-OPCION-MENU
+               WHEN "1"
+                   PERFORM LISTA-REGISTROS
+               WHEN "2"
+                   PERFORM AGREGA-EMPLEADO
+               WHEN "3"
+                   PERFORM MODIFICA-EMPLEADO
+               WHEN "4"
+                   PERFORM ELIMINA-EMPLEADO
+               WHEN "5"
+                   PERFORM BUSCA-POR-ID
+               WHEN "6"
+                   PERFORM BUSCA-POR-APELLIDO
+               WHEN "7"
+                   PERFORM GENERA-REPORTE-IMPRESO
+               WHEN "8"
+                   PERFORM BUSCA-POR-PREFIJO-APELLIDO
+               WHEN "9"
+                   PERFORM EXTRAE-RANGO-ID
+               WHEN "0"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcion no valida."
+           END-EVALUATE.
+
+           BUSCA-POR-ID.
+           DISPLAY "ID del empleado a buscar: ".
+           ACCEPT EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               KEY IS EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "No existe un empleado con ese ID."
+               NOT INVALID KEY
+                   MOVE ZEROES TO MAXIMO-REGISTROS
+                   PERFORM MUESTRA-CAMPOS
+           END-READ.
+
+           BUSCA-POR-APELLIDO.
+           DISPLAY "Apellidos a buscar: ".
+           ACCEPT WS-APELLIDO-BUSCADO.
+           MOVE WS-APELLIDO-BUSCADO TO EMPLEADOS-APELLIDOS.
+           MOVE ZEROES TO MAXIMO-REGISTROS.
+           START EMPLEADOS-ARCHIVO KEY IS = EMPLEADOS-APELLIDOS
+               INVALID KEY
+                   DISPLAY "No hay empleados con esos apellidos."
+               NOT INVALID KEY
+                   PERFORM MUESTRA-COINCIDENCIAS-APELLIDO
+                   UNTIL EMPLEADOS-APELLIDOS NOT = WS-APELLIDO-BUSCADO
+           END-START.
+
+           MUESTRA-COINCIDENCIAS-APELLIDO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE SPACES TO EMPLEADOS-APELLIDOS
+               NOT AT END
+                   IF EMPLEADOS-APELLIDOS = WS-APELLIDO-BUSCADO
+                       PERFORM MUESTRA-CAMPOS
+                   END-IF
+           END-READ.
+
+           BUSCA-POR-PREFIJO-APELLIDO.
+           DISPLAY "Prefijo de apellidos a buscar: ".
+           MOVE SPACES TO WS-PREFIJO-BUSCADO.
+           ACCEPT WS-PREFIJO-BUSCADO.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PREFIJO-BUSCADO))
+               TO WS-LONGITUD-PREFIJO.
+           MOVE WS-PREFIJO-BUSCADO TO EMPLEADOS-APELLIDOS.
+           MOVE ZEROES TO MAXIMO-REGISTROS.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN
+               EMPLEADOS-APELLIDOS
+               INVALID KEY
+                   DISPLAY "No hay apellidos con ese prefijo."
+               NOT INVALID KEY
+                   PERFORM MUESTRA-COINCIDENCIAS-PREFIJO
+                   UNTIL EMPLEADOS-APELLIDOS (1:WS-LONGITUD-PREFIJO)
+                       NOT = WS-PREFIJO-BUSCADO (1:WS-LONGITUD-PREFIJO)
+           END-START.
+
+           MUESTRA-COINCIDENCIAS-PREFIJO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE SPACES TO EMPLEADOS-APELLIDOS
+               NOT AT END
+                   IF EMPLEADOS-APELLIDOS (1:WS-LONGITUD-PREFIJO) =
+                       WS-PREFIJO-BUSCADO (1:WS-LONGITUD-PREFIJO)
+                       PERFORM MUESTRA-CAMPOS
+                   END-IF
+           END-READ.
+
+           EXTRAE-RANGO-ID.
+           DISPLAY "ID inicial del rango: ".
+           ACCEPT WS-ID-INICIAL-RANGO.
+           DISPLAY "ID final del rango: ".
+           ACCEPT WS-ID-FINAL-RANGO.
+           MOVE WS-ID-INICIAL-RANGO TO EMPLEADOS-ID.
+           MOVE ZEROES TO MAXIMO-REGISTROS.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "No hay empleados en ese rango."
+               NOT INVALID KEY
+                   PERFORM MUESTRA-COINCIDENCIAS-RANGO
+                   UNTIL EMPLEADOS-ID > WS-ID-FINAL-RANGO
+           END-START.
+
+           MUESTRA-COINCIDENCIAS-RANGO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE HIGH-VALUES TO EMPLEADOS-ID
+               NOT AT END
+                   IF EMPLEADOS-ID NOT > WS-ID-FINAL-RANGO
+                       PERFORM MUESTRA-CAMPOS
+                   END-IF
+           END-READ.
+
+           LISTA-REGISTROS.
+           MOVE ZEROES TO MAXIMO-REGISTROS.
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "El archivo de empleados esta vacio."
+               NOT INVALID KEY
+                   MOVE "1" TO FIN-DEL-ARCHIVO
+                   PERFORM LEE-SIGUIENTE-REGISTRO
+                   PERFORM MUESTRA-REGISTROS
+                   UNTIL FIN-DEL-ARCHIVO = "0"
+           END-START.
+
            APERTURA-ARCHIVO.
-           OPEN INPUT EMPLEADOS-ARCHIVO.
+           PERFORM RESUELVE-RUTA-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO ("
+                   WS-RUTA-ARCHIVO "). FILE STATUS: " WS-FILE-STATUS
+               PERFORM TRADUCE-ESTADO-ARCHIVO
+               DISPLAY WS-FILE-STATUS-MSG
+               STOP RUN
+           END-IF.
+           PERFORM ABRE-ARCHIVO-AUDITORIA.
+
+           ABRE-ARCHIVO-AUDITORIA.
+           ACCEPT WS-RUTA-AUDITORIA FROM ENVIRONMENT
+               "BDD_INDEXADAS_AUDITORIA_PATH".
+           IF WS-RUTA-AUDITORIA = SPACES
+               MOVE "EMPLEADOS-AUDITORIA.log" TO WS-RUTA-AUDITORIA
+           END-IF.
+           OPEN EXTEND EMPLEADOS-AUDITORIA.
+           IF WS-FILE-STATUS-AUDIT NOT = "00"
+               OPEN OUTPUT EMPLEADOS-AUDITORIA
+           END-IF.
+           ACCEPT WS-USUARIO-AUDIT FROM ENVIRONMENT "USER".
+           IF WS-USUARIO-AUDIT = SPACES
+               ACCEPT WS-USUARIO-AUDIT FROM ENVIRONMENT "USERNAME"
+           END-IF.
+           IF WS-USUARIO-AUDIT = SPACES
+               MOVE "DESCONOCIDO" TO WS-USUARIO-AUDIT
+           END-IF.
+
+           TRADUCE-ESTADO-ARCHIVO.
+           CALL "traduce-estado-archivo"
+               USING WS-FILE-STATUS WS-FILE-STATUS-MSG
+           END-CALL.
+
+           RESUELVE-RUTA-ARCHIVO.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
 
            CIERRE-ARCHIVO.
            CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-AUDITORIA.
 
            MUESTRA-REGISTROS.
            PERFORM MUESTRA-CAMPOS.
            PERFORM LEE-SIGUIENTE-REGISTRO.
 
            MUESTRA-CAMPOS.
-           IF MAXIMO-REGISTROS = 10
+           IF MAXIMO-REGISTROS = WS-TAMANO-PAGINA AND WS-MODO-LOTE
+               NOT = "S"
            PERFORM PULSAR-ENTER.
            MOVE EMPLEADOS-ID TO MUESTRA-ID.
            MOVE EMPLEADOS-NOMBRE TO MUESTRA-NOMBRE.
@@ -76,17 +348,185 @@
            MOVE EMPLEADOS-EDAD TO MUESTRA-EDAD.
            MOVE EMPLEADOS-TELEFONO TO MUESTRA-TELEFONO.
            MOVE EMPLEADOS-DIRECCION TO MUESTRA-DIRECCION.
+           CALL "traduce-status-empleado"
+               USING EMPLEADOS-STATUS WS-STATUS-DESCRIPCION
+           END-CALL.
+           MOVE WS-STATUS-DESCRIPCION TO MUESTRA-STATUS.
            DISPLAY PRESENTACION.
            ADD 1 TO MAXIMO-REGISTROS.
 
            LEE-SIGUIENTE-REGISTRO.
            READ EMPLEADOS-ARCHIVO NEXT RECORD
            AT END
-           MOVE "0" TO FIN-DEL-ARCHIVO.
+               MOVE "0" TO FIN-DEL-ARCHIVO
+           NOT AT END
+               IF WS-FILE-STATUS NOT = "00"
+                   PERFORM TRADUCE-ESTADO-ARCHIVO
+                   DISPLAY "Error leyendo EMPLEADOS-ARCHIVO: "
+                       WS-FILE-STATUS-MSG
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+               END-IF
+           END-READ.
 
            PULSAR-ENTER.
-           DISPLAY
-           "Presione la tecla ENTER para ver la siguiente pagina...".
-           ACCEPT GUARDA-ENTER.
+           CALL "pausa-enter" END-CALL.
            MOVE ZEROES TO MAXIMO-REGISTROS.
+
+           AGREGA-EMPLEADO.
+           DISPLAY "ID del nuevo empleado (6 caracteres): ".
+           ACCEPT EMPLEADOS-ID.
+           MOVE EMPLEADOS-ID TO WS-ID-BUSCADO.
+           READ EMPLEADOS-ARCHIVO
+               KEY IS EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "Capturando datos del nuevo empleado..."
+                   DISPLAY "Nombre: "
+                   ACCEPT EMPLEADOS-NOMBRE
+                   DISPLAY "Apellidos: "
+                   ACCEPT EMPLEADOS-APELLIDOS
+                   DISPLAY "Edad: "
+                   ACCEPT WS-EDAD-CAPTURADA
+                   MOVE WS-EDAD-CAPTURADA TO EMPLEADOS-EDAD-NUM
+                   DISPLAY "Telefono: "
+                   ACCEPT EMPLEADOS-TELEFONO
+                   DISPLAY "Direccion: "
+                   ACCEPT EMPLEADOS-DIRECCION
+                   MOVE "A" TO EMPLEADOS-STATUS
+                   MOVE WS-ID-BUSCADO TO EMPLEADOS-ID
+                   MOVE SPACES TO WS-AUDIT-ANTES
+                   MOVE EMPLEADOS-REGISTRO TO WS-AUDIT-DESPUES
+                   WRITE EMPLEADOS-REGISTRO
+                       INVALID KEY
+                           DISPLAY "No se pudo agregar el empleado."
+                       NOT INVALID KEY
+                           DISPLAY "Empleado agregado correctamente."
+                           MOVE "ALTA" TO WS-AUDIT-TRANSACCION
+                           PERFORM ESCRIBE-AUDITORIA
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "Ya existe un empleado con ese ID."
+           END-READ.
+
+           MODIFICA-EMPLEADO.
+           DISPLAY "ID del empleado a modificar: ".
+           ACCEPT EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               KEY IS EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "No existe un empleado con ese ID."
+               NOT INVALID KEY
+                   MOVE EMPLEADOS-REGISTRO TO WS-AUDIT-ANTES
+                   DISPLAY "Nuevo nombre (" EMPLEADOS-NOMBRE "): "
+                   ACCEPT EMPLEADOS-NOMBRE
+                   DISPLAY "Nuevos apellidos (" EMPLEADOS-APELLIDOS
+                           "): "
+                   ACCEPT EMPLEADOS-APELLIDOS
+                   DISPLAY "Nueva edad (" EMPLEADOS-EDAD "): "
+                   ACCEPT WS-EDAD-CAPTURADA
+                   MOVE WS-EDAD-CAPTURADA TO EMPLEADOS-EDAD-NUM
+                   DISPLAY "Nuevo telefono (" EMPLEADOS-TELEFONO
+                           "): "
+                   ACCEPT EMPLEADOS-TELEFONO
+                   DISPLAY "Nueva direccion (" EMPLEADOS-DIRECCION
+                           "): "
+                   ACCEPT EMPLEADOS-DIRECCION
+                   DISPLAY "Nuevo status A/T/L (" EMPLEADOS-STATUS
+                           "): "
+                   ACCEPT EMPLEADOS-STATUS
+                   MOVE EMPLEADOS-REGISTRO TO WS-AUDIT-DESPUES
+                   REWRITE EMPLEADOS-REGISTRO
+                       INVALID KEY
+                           DISPLAY "No se pudo modificar el empleado."
+                       NOT INVALID KEY
+                           DISPLAY "Empleado modificado correctamente."
+                           MOVE "CAMBIO" TO WS-AUDIT-TRANSACCION
+                           PERFORM ESCRIBE-AUDITORIA
+                   END-REWRITE
+           END-READ.
+
+           ELIMINA-EMPLEADO.
+           DISPLAY "ID del empleado a eliminar: ".
+           ACCEPT EMPLEADOS-ID.
+           READ EMPLEADOS-ARCHIVO
+               KEY IS EMPLEADOS-ID
+               INVALID KEY
+                   DISPLAY "No existe un empleado con ese ID."
+               NOT INVALID KEY
+                   MOVE EMPLEADOS-REGISTRO TO WS-AUDIT-ANTES
+                   MOVE SPACES TO WS-AUDIT-DESPUES
+                   DELETE EMPLEADOS-ARCHIVO
+                       INVALID KEY
+                           DISPLAY "No se pudo eliminar el empleado."
+                       NOT INVALID KEY
+                           DISPLAY "Empleado eliminado correctamente."
+                           MOVE "BAJA" TO WS-AUDIT-TRANSACCION
+                           PERFORM ESCRIBE-AUDITORIA
+                   END-DELETE
+           END-READ.
+
+           ESCRIBE-AUDITORIA.
+           CALL "fecha-sello" USING WS-FECHA-HORA-AUDIT END-CALL.
+           MOVE WS-FECHA-HORA-AUDIT TO AUD-FECHA-HORA.
+           MOVE WS-USUARIO-AUDIT TO AUD-USUARIO.
+           MOVE WS-AUDIT-TRANSACCION TO AUD-TRANSACCION.
+           MOVE EMPLEADOS-ID TO AUD-ID.
+           MOVE WS-AUDIT-ANTES TO AUD-ANTES.
+           MOVE WS-AUDIT-DESPUES TO AUD-DESPUES.
+           MOVE WS-LINEA-AUDITORIA-DET TO LINEA-AUDITORIA.
+           WRITE LINEA-AUDITORIA.
+
+           GENERA-REPORTE-IMPRESO.
+           ACCEPT WS-RUTA-REPORTE FROM ENVIRONMENT
+               "BDD_INDEXADAS_REPORTE_PATH".
+           IF WS-RUTA-REPORTE = SPACES
+               MOVE "EMPLEADOS-REPORTE.txt" TO WS-RUTA-REPORTE
+           END-IF.
+           OPEN OUTPUT REPORTE-EMPLEADOS.
+           IF WS-FILE-STATUS-REPORTE NOT = "00"
+               DISPLAY "No se pudo crear el archivo de reporte: "
+                   WS-RUTA-REPORTE
+           ELSE
+               ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+               MOVE ZEROES TO WS-NUM-PAGINA-RPT
+               MOVE 99 TO WS-LINEAS-PAGINA-RPT
+               MOVE LOW-VALUES TO EMPLEADOS-ID
+               START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN
+                   EMPLEADOS-ID
+                   INVALID KEY
+                       DISPLAY "El archivo de empleados esta vacio."
+                   NOT INVALID KEY
+                       MOVE "1" TO FIN-DEL-ARCHIVO
+                       PERFORM LEE-SIGUIENTE-REGISTRO
+                       PERFORM ESCRIBE-DETALLE-RPT
+                           UNTIL FIN-DEL-ARCHIVO = "0"
+               END-START
+               CLOSE REPORTE-EMPLEADOS
+               DISPLAY "Reporte generado en: " WS-RUTA-REPORTE
+           END-IF.
+
+           ESCRIBE-DETALLE-RPT.
+           IF WS-LINEAS-PAGINA-RPT >= WS-MAX-LINEAS-PAGINA-RPT
+               PERFORM ESCRIBE-ENCABEZADO-RPT
+           END-IF.
+           MOVE EMPLEADOS-ID TO DET-ID.
+           MOVE EMPLEADOS-NOMBRE TO DET-NOMBRE.
+           MOVE EMPLEADOS-APELLIDOS TO DET-APELLIDOS.
+           MOVE EMPLEADOS-EDAD TO DET-EDAD.
+           MOVE EMPLEADOS-TELEFONO TO DET-TELEFONO.
+           MOVE WS-LINEA-DETALLE-RPT TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           ADD 1 TO WS-LINEAS-PAGINA-RPT.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           ESCRIBE-ENCABEZADO-RPT.
+           ADD 1 TO WS-NUM-PAGINA-RPT.
+           MOVE WS-FECHA-CORRIDA TO ENC-FECHA.
+           MOVE WS-NUM-PAGINA-RPT TO ENC-PAGINA.
+           MOVE WS-ENCABEZADO-RPT TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE WS-TITULO-RPT TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE ZEROES TO WS-LINEAS-PAGINA-RPT.
        END PROGRAM BDD-INDEXADAS.
