@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:GENERAR UN EXTRACTO DE INTERCAMBIO DE ANCHO FIJO
+      *         (ID, NOMBRE, DEPARTAMENTO) A PARTIR DEL MAESTRO DE
+      *         EMPLEADOS DE PROG0010, PARA QUE OTROS SISTEMAS DEL
+      *         NEGOCIO (CONTROL DE ASISTENCIA, PORTAL DE AUTOSERVICIO)
+      *         LO RECOJAN EN UNA CORRIDA NOCTURNA SIN RE-CAPTURAR LOS
+      *         DATOS DEL EMPLEADO.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. extrae-interfaz.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ENTRADA
+       ASSIGN TO DYNAMIC WS-RUTA-ENTRADA
+       FILE STATUS IS WS-FILE-STATUS-ENT.
+
+       SELECT EXTRACTO-INTERFAZ
+       ASSIGN TO DYNAMIC WS-RUTA-EXTRACTO
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS-ENTRADA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  REG-EMPLEADOS-ENTRADA PIC X(50).
+
+       FD  EXTRACTO-INTERFAZ.
+       01  LINEA-EXTRACTO PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ENTRADA PIC X(200).
+       01  WS-FILE-STATUS-ENT PIC X(2).
+       01  WS-RUTA-EXTRACTO PIC X(200).
+       01  WS-FILE-STATUS-EXT PIC X(2).
+
+       01  WS-REG-EMPLEADOS.
+           05 WS-NUMERO-EMP PIC 9(05).
+           05 WS-NOMBRE-EMP PIC X(30).
+           05 WS-STATUS-EMP PIC 9(01).
+           05 WS-DEPTO-EMP PIC 9(03).
+           05 WS-PUESTO-EMP PIC 9(02).
+           05 WS-SALARIO-EMP PIC S9(07)V99.
+
+       01  FIN-DEL-MAESTRO PIC X VALUE "N".
+       01  WS-TOTAL-LEIDOS PIC 9(06) VALUE ZEROES.
+       01  WS-TOTAL-EXTRAIDOS PIC 9(06) VALUE ZEROES.
+      *    WS-SOLO-ACTIVOS: "S" = omitir terminados/bajas del
+      *    extracto (valor por omision), "N" = incluir a todos.
+       01  WS-SOLO-ACTIVOS PIC X VALUE "S".
+       01  WS-SOLO-ACTIVOS-ENV PIC X(1).
+
+       01  WS-LINEA-EXTRACTO.
+           05 EXT-NUMERO-EMP PIC 9(05).
+           05 EXT-NOMBRE-EMP PIC X(30).
+           05 EXT-DEPTO-EMP PIC 9(03).
+           05 FILLER PIC X(2) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           PERFORM ABRE-ARCHIVOS.
+
+           PERFORM LEE-SIGUIENTE-EMPLEADO.
+           PERFORM PROCESA-EMPLEADO UNTIL FIN-DEL-MAESTRO = "S".
+
+           PERFORM CIERRA-ARCHIVOS.
+           DISPLAY "Extracto de interfaz generado en: "
+               WS-RUTA-EXTRACTO.
+           DISPLAY "Registros leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Registros extraidos: " WS-TOTAL-EXTRAIDOS.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ENTRADA FROM ENVIRONMENT
+               "EXTRAE_INTERFAZ_ENTRADA_PATH".
+           ACCEPT WS-RUTA-EXTRACTO FROM ENVIRONMENT
+               "EXTRAE_INTERFAZ_SALIDA_PATH".
+           IF WS-RUTA-EXTRACTO = SPACES
+               MOVE "EXTRACTO-INTERFAZ.txt" TO WS-RUTA-EXTRACTO
+           END-IF.
+           ACCEPT WS-SOLO-ACTIVOS-ENV FROM ENVIRONMENT
+               "EXTRAE_INTERFAZ_SOLO_ACTIVOS".
+           IF WS-SOLO-ACTIVOS-ENV = "N" OR WS-SOLO-ACTIVOS-ENV = "n"
+               MOVE "N" TO WS-SOLO-ACTIVOS
+           END-IF.
+
+           ABRE-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-ENTRADA.
+           IF WS-FILE-STATUS-ENT NOT = "00"
+               DISPLAY "No se pudo abrir el maestro de entrada: "
+                   WS-RUTA-ENTRADA
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXTRACTO-INTERFAZ.
+           IF WS-FILE-STATUS-EXT NOT = "00"
+               DISPLAY "No se pudo abrir el extracto de interfaz: "
+                   WS-RUTA-EXTRACTO
+               STOP RUN
+           END-IF.
+
+           LEE-SIGUIENTE-EMPLEADO.
+           READ EMPLEADOS-ENTRADA
+               AT END
+                   MOVE "S" TO FIN-DEL-MAESTRO
+               NOT AT END
+                   MOVE REG-EMPLEADOS-ENTRADA TO WS-REG-EMPLEADOS
+                   ADD 1 TO WS-TOTAL-LEIDOS
+           END-READ.
+
+           PROCESA-EMPLEADO.
+           IF WS-SOLO-ACTIVOS = "N" OR WS-STATUS-EMP = 0
+               PERFORM ESCRIBE-EXTRACTO
+           END-IF.
+           PERFORM LEE-SIGUIENTE-EMPLEADO.
+
+           ESCRIBE-EXTRACTO.
+           MOVE WS-NUMERO-EMP TO EXT-NUMERO-EMP.
+           MOVE WS-NOMBRE-EMP TO EXT-NOMBRE-EMP.
+           MOVE WS-DEPTO-EMP TO EXT-DEPTO-EMP.
+           MOVE WS-LINEA-EXTRACTO TO LINEA-EXTRACTO.
+           WRITE LINEA-EXTRACTO.
+           ADD 1 TO WS-TOTAL-EXTRAIDOS.
+
+           CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS-ENTRADA.
+           CLOSE EXTRACTO-INTERFAZ.
+       END PROGRAM extrae-interfaz.
