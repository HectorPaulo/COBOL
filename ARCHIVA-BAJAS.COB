@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:ARCHIVAR EMPLEADOS DADOS DE BAJA FUERA DE LA BDD VIVA
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archiva-bajas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT EMPLEADOS-HISTORICO
+       ASSIGN TO DYNAMIC WS-RUTA-HISTORICO
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       FD EMPLEADOS-HISTORICO.
+       01  LINEA-HISTORICO PIC X(114).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-RUTA-HISTORICO PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-FILE-STATUS-HIST PIC X(2).
+       01  FIN-DEL-ARCHIVO PIC X.
+       01  WS-TOTAL-LEIDOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-ARCHIVADOS PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND EMPLEADOS-HISTORICO.
+           IF WS-FILE-STATUS-HIST NOT = "00"
+               OPEN OUTPUT EMPLEADOS-HISTORICO
+           END-IF.
+
+           MOVE LOW-VALUES TO EMPLEADOS-ID.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           START EMPLEADOS-ARCHIVO KEY IS NOT LESS THAN EMPLEADOS-ID
+               INVALID KEY
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+           END-START.
+
+           PERFORM PROCESA-REGISTRO UNTIL FIN-DEL-ARCHIVO = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-HISTORICO.
+           DISPLAY "Registros leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Empleados archivados: " WS-TOTAL-ARCHIVADOS.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+           ACCEPT WS-RUTA-HISTORICO FROM ENVIRONMENT
+               "EMPLEADOS_HISTORICO_PATH".
+           IF WS-RUTA-HISTORICO = SPACES
+               MOVE "EMPLEADOS-HISTORICO.dat" TO WS-RUTA-HISTORICO
+           END-IF.
+
+           PROCESA-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+               NOT AT END
+                   ADD 1 TO WS-TOTAL-LEIDOS
+                   IF EMPLEADOS-STATUS = "T"
+                       MOVE EMPLEADOS-REGISTRO TO LINEA-HISTORICO
+                       WRITE LINEA-HISTORICO
+                       DELETE EMPLEADOS-ARCHIVO
+                           NOT INVALID KEY
+                               ADD 1 TO WS-TOTAL-ARCHIVADOS
+                       END-DELETE
+                   END-IF
+           END-READ.
+       END PROGRAM archiva-bajas.
