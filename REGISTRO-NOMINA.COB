@@ -0,0 +1,302 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:CONSTRUIR EL REGISTRO DE NOMINA (BRUTO/DEDUCCIONES/NETO)
+      *         A PARTIR DEL MAESTRO DE EMPLEADOS DE PROG0010, CON
+      *         SUBTOTALES POR DEPARTAMENTO Y TOTAL DE LA EMPRESA, PARA
+      *         TENER UNA SOLA FUENTE IMPRESA DE LAS CIFRAS DE LA
+      *         CORRIDA DE NOMINA.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. registro-nomina.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ENTRADA
+       ASSIGN TO DYNAMIC WS-RUTA-ENTRADA
+       FILE STATUS IS WS-FILE-STATUS-ENT.
+
+       SELECT EMPLEADOS-ORDEN ASSIGN TO "SORTWK02".
+
+       SELECT EMPLEADOS-CLASIFICADO ASSIGN TO "REGISTRO-NOMINA-ORD.TMP"
+       FILE STATUS IS WS-FILE-STATUS-CLAS.
+
+       SELECT REGISTRO-RPT
+       ASSIGN TO DYNAMIC WS-RUTA-REGISTRO
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS-ENTRADA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  REG-EMPLEADOS-ENTRADA PIC X(50).
+
+       SD  EMPLEADOS-ORDEN.
+       01  SD-REG-EMPLEADOS.
+           05 SD-NUMERO-EMP PIC 9(05).
+           05 SD-NOMBRE-EMP PIC X(30).
+           05 SD-STATUS-EMP PIC 9(01).
+           05 SD-DEPTO-EMP PIC 9(03).
+           05 SD-PUESTO-EMP PIC 9(02).
+           05 SD-SALARIO-EMP PIC S9(07)V99.
+
+       FD  EMPLEADOS-CLASIFICADO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 50 CHARACTERS.
+       01  REG-EMPLEADOS-CLAS PIC X(50).
+
+       FD  REGISTRO-RPT.
+       01  LINEA-REGISTRO-RPT PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ENTRADA PIC X(200).
+       01  WS-FILE-STATUS-ENT PIC X(2).
+       01  WS-FILE-STATUS-CLAS PIC X(2).
+       01  WS-RUTA-REGISTRO PIC X(200).
+       01  WS-FILE-STATUS-RPT PIC X(2).
+
+       01  WS-REG-EMPLEADOS.
+           05 WS-NUMERO-EMP PIC 9(05).
+           05 WS-NOMBRE-EMP PIC X(30).
+           05 WS-STATUS-EMP PIC 9(01).
+           05 WS-DEPTO-EMP PIC 9(03).
+           05 WS-PUESTO-EMP PIC 9(02).
+           05 WS-SALARIO-EMP PIC S9(07)V99.
+
+       01  FIN-DEL-MAESTRO PIC X VALUE "N".
+       01  WS-PRIMER-EMPLEADO PIC X VALUE "S".
+       01  WS-DEPTO-ANTERIOR PIC 9(03) VALUE ZEROS.
+
+       01  WS-PORCENTAJE-ISR-X PIC X(5).
+       01  WS-PORCENTAJE-IMSS-X PIC X(5).
+       01  WS-PORCENTAJE-ISR PIC 9(02)V99 VALUE 10.00.
+       01  WS-PORCENTAJE-IMSS PIC 9(02)V99 VALUE 2.50.
+      *    Centesimas del porcentaje (p.ej. "1000" = 10.00%) leidas
+      *    de la variable de ambiente, antes de escalar al PIC V99.
+       01  WS-PORCENTAJE-ISR-CENT PIC 9(04).
+       01  WS-PORCENTAJE-IMSS-CENT PIC 9(04).
+
+       01  WS-BRUTO PIC S9(07)V99.
+       01  WS-DEDUCCION-ISR PIC S9(07)V99.
+       01  WS-DEDUCCION-IMSS PIC S9(07)V99.
+       01  WS-TOTAL-DEDUCCIONES PIC S9(07)V99.
+       01  WS-NETO PIC S9(07)V99.
+
+       01  WS-CONTADOR-DEPTO PIC 9(05) VALUE ZEROS.
+       01  WS-BRUTO-DEPTO PIC S9(09)V99 VALUE ZEROS.
+       01  WS-DEDUCCIONES-DEPTO PIC S9(09)V99 VALUE ZEROS.
+       01  WS-NETO-DEPTO PIC S9(09)V99 VALUE ZEROS.
+
+       01  WS-CONTADOR-EMPRESA PIC 9(05) VALUE ZEROS.
+       01  WS-BRUTO-EMPRESA PIC S9(09)V99 VALUE ZEROS.
+       01  WS-DEDUCCIONES-EMPRESA PIC S9(09)V99 VALUE ZEROS.
+       01  WS-NETO-EMPRESA PIC S9(09)V99 VALUE ZEROS.
+
+       01  WS-LINEA-ENCABEZADO.
+           05 FILLER PIC X(40) VALUE
+               "NUM   NOMBRE                         DEP".
+           05 FILLER PIC X(40) VALUE
+               "   BRUTO     ISR      IMSS      NETO".
+           05 FILLER PIC X(10) VALUE SPACES.
+
+       01  WS-LINEA-DETALLE.
+           05 DET-NUMERO PIC 9(05).
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-NOMBRE PIC X(30).
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-DEPTO PIC 9(03).
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-BRUTO PIC -ZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-ISR PIC -ZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-IMSS PIC -ZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 DET-NETO PIC -ZZZZZZ9.99.
+
+       01  WS-LINEA-SUBTOTAL-DEPTO.
+           05 FILLER PIC X(9) VALUE "SUBTOTAL ".
+           05 SUB-DEPTO PIC 9(03).
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(10) VALUE "EMPLEADOS:".
+           05 SUB-CONTADOR PIC ZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(7) VALUE "BRUTO: ".
+           05 SUB-BRUTO PIC -ZZZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(5) VALUE "DED: ".
+           05 SUB-DEDUCCIONES PIC -ZZZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(6) VALUE "NETO: ".
+           05 SUB-NETO PIC -ZZZZZZZZ9.99.
+
+       01  WS-LINEA-TOTAL-EMPRESA.
+           05 FILLER PIC X(16) VALUE "TOTAL EMPRESA - ".
+           05 FILLER PIC X(10) VALUE "EMPLEADOS:".
+           05 TOT-CONTADOR PIC ZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(7) VALUE "BRUTO: ".
+           05 TOT-BRUTO PIC -ZZZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(5) VALUE "DED: ".
+           05 TOT-DEDUCCIONES PIC -ZZZZZZZZ9.99.
+           05 FILLER PIC X VALUE SPACE.
+           05 FILLER PIC X(6) VALUE "NETO: ".
+           05 TOT-NETO PIC -ZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           PERFORM RESUELVE-PORCENTAJES.
+           PERFORM ORDENA-EMPLEADOS.
+           PERFORM ABRE-ARCHIVOS.
+           PERFORM ESCRIBE-ENCABEZADO.
+
+           PERFORM LEE-SIGUIENTE-EMPLEADO.
+           PERFORM PROCESA-EMPLEADO UNTIL FIN-DEL-MAESTRO = "S".
+
+           IF WS-CONTADOR-EMPRESA > ZEROES
+               PERFORM ESCRIBE-SUBTOTAL-DEPTO
+           END-IF.
+           PERFORM ESCRIBE-TOTAL-EMPRESA.
+           PERFORM CIERRA-ARCHIVOS.
+           DISPLAY "Registro de nomina generado en: " WS-RUTA-REGISTRO.
+           DISPLAY "Empleados procesados: " WS-CONTADOR-EMPRESA.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ENTRADA FROM ENVIRONMENT
+               "REGISTRO_NOMINA_ENTRADA_PATH".
+           ACCEPT WS-RUTA-REGISTRO FROM ENVIRONMENT
+               "REGISTRO_NOMINA_REPORTE_PATH".
+           IF WS-RUTA-REGISTRO = SPACES
+               MOVE "REGISTRO-NOMINA.txt" TO WS-RUTA-REGISTRO
+           END-IF.
+
+      *    Las variables de ambiente traen el porcentaje en centesimas
+      *    (p.ej. "1000" = 10.00%) porque un MOVE directo de un
+      *    entero sin punto decimal a un PIC V99 no escala el valor:
+      *    GnuCOBOL alinea el punto decimal implicito al final de los
+      *    digitos significativos del origen, no al del destino, asi
+      *    que "1000" quedaria como 00.00 en vez de 10.00.
+           RESUELVE-PORCENTAJES.
+           ACCEPT WS-PORCENTAJE-ISR-X FROM ENVIRONMENT
+               "REGISTRO_NOMINA_PORC_ISR".
+           IF WS-PORCENTAJE-ISR-X IS NUMERIC
+               AND WS-PORCENTAJE-ISR-X NOT = ZEROES
+               MOVE WS-PORCENTAJE-ISR-X TO WS-PORCENTAJE-ISR-CENT
+               DIVIDE WS-PORCENTAJE-ISR-CENT BY 100
+                   GIVING WS-PORCENTAJE-ISR
+           END-IF.
+           ACCEPT WS-PORCENTAJE-IMSS-X FROM ENVIRONMENT
+               "REGISTRO_NOMINA_PORC_IMSS".
+           IF WS-PORCENTAJE-IMSS-X IS NUMERIC
+               AND WS-PORCENTAJE-IMSS-X NOT = ZEROES
+               MOVE WS-PORCENTAJE-IMSS-X TO WS-PORCENTAJE-IMSS-CENT
+               DIVIDE WS-PORCENTAJE-IMSS-CENT BY 100
+                   GIVING WS-PORCENTAJE-IMSS
+           END-IF.
+
+           ORDENA-EMPLEADOS.
+           SORT EMPLEADOS-ORDEN
+               ON ASCENDING KEY SD-DEPTO-EMP
+               ON ASCENDING KEY SD-NOMBRE-EMP
+               USING EMPLEADOS-ENTRADA
+               GIVING EMPLEADOS-CLASIFICADO.
+
+           ABRE-ARCHIVOS.
+           OPEN INPUT EMPLEADOS-CLASIFICADO.
+           IF WS-FILE-STATUS-CLAS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-CLASIFICADO. FILE "
+                   "STATUS: " WS-FILE-STATUS-CLAS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REGISTRO-RPT.
+           IF WS-FILE-STATUS-RPT NOT = "00"
+               DISPLAY "No se pudo abrir REGISTRO-RPT. FILE STATUS: "
+                   WS-FILE-STATUS-RPT
+               STOP RUN
+           END-IF.
+
+           LEE-SIGUIENTE-EMPLEADO.
+           READ EMPLEADOS-CLASIFICADO
+               AT END
+                   MOVE "S" TO FIN-DEL-MAESTRO
+               NOT AT END
+                   MOVE REG-EMPLEADOS-CLAS TO WS-REG-EMPLEADOS
+           END-READ.
+
+           PROCESA-EMPLEADO.
+           IF WS-PRIMER-EMPLEADO = "S"
+               MOVE "N" TO WS-PRIMER-EMPLEADO
+               MOVE WS-DEPTO-EMP TO WS-DEPTO-ANTERIOR
+           ELSE
+               IF WS-DEPTO-EMP NOT = WS-DEPTO-ANTERIOR
+                   PERFORM ESCRIBE-SUBTOTAL-DEPTO
+                   MOVE WS-DEPTO-EMP TO WS-DEPTO-ANTERIOR
+               END-IF
+           END-IF.
+           PERFORM CALCULA-NOMINA.
+           PERFORM ESCRIBE-DETALLE.
+           PERFORM LEE-SIGUIENTE-EMPLEADO.
+
+           CALCULA-NOMINA.
+           MOVE WS-SALARIO-EMP TO WS-BRUTO.
+           COMPUTE WS-DEDUCCION-ISR ROUNDED =
+               WS-BRUTO * WS-PORCENTAJE-ISR / 100.
+           COMPUTE WS-DEDUCCION-IMSS ROUNDED =
+               WS-BRUTO * WS-PORCENTAJE-IMSS / 100.
+           ADD WS-DEDUCCION-ISR WS-DEDUCCION-IMSS
+               GIVING WS-TOTAL-DEDUCCIONES.
+           SUBTRACT WS-TOTAL-DEDUCCIONES FROM WS-BRUTO
+               GIVING WS-NETO.
+
+           ESCRIBE-DETALLE.
+           MOVE WS-NUMERO-EMP TO DET-NUMERO.
+           MOVE WS-NOMBRE-EMP TO DET-NOMBRE.
+           MOVE WS-DEPTO-EMP TO DET-DEPTO.
+           MOVE WS-BRUTO TO DET-BRUTO.
+           MOVE WS-DEDUCCION-ISR TO DET-ISR.
+           MOVE WS-DEDUCCION-IMSS TO DET-IMSS.
+           MOVE WS-NETO TO DET-NETO.
+           MOVE WS-LINEA-DETALLE TO LINEA-REGISTRO-RPT.
+           WRITE LINEA-REGISTRO-RPT.
+           ADD 1 TO WS-CONTADOR-DEPTO.
+           ADD 1 TO WS-CONTADOR-EMPRESA.
+           ADD WS-BRUTO TO WS-BRUTO-DEPTO WS-BRUTO-EMPRESA.
+           ADD WS-TOTAL-DEDUCCIONES TO WS-DEDUCCIONES-DEPTO
+               WS-DEDUCCIONES-EMPRESA.
+           ADD WS-NETO TO WS-NETO-DEPTO WS-NETO-EMPRESA.
+
+           ESCRIBE-ENCABEZADO.
+           MOVE WS-LINEA-ENCABEZADO TO LINEA-REGISTRO-RPT.
+           WRITE LINEA-REGISTRO-RPT.
+
+           ESCRIBE-SUBTOTAL-DEPTO.
+           MOVE WS-DEPTO-ANTERIOR TO SUB-DEPTO.
+           MOVE WS-CONTADOR-DEPTO TO SUB-CONTADOR.
+           MOVE WS-BRUTO-DEPTO TO SUB-BRUTO.
+           MOVE WS-DEDUCCIONES-DEPTO TO SUB-DEDUCCIONES.
+           MOVE WS-NETO-DEPTO TO SUB-NETO.
+           MOVE WS-LINEA-SUBTOTAL-DEPTO TO LINEA-REGISTRO-RPT.
+           WRITE LINEA-REGISTRO-RPT.
+           MOVE ZEROS TO WS-CONTADOR-DEPTO WS-BRUTO-DEPTO
+               WS-DEDUCCIONES-DEPTO WS-NETO-DEPTO.
+
+           ESCRIBE-TOTAL-EMPRESA.
+           MOVE WS-CONTADOR-EMPRESA TO TOT-CONTADOR.
+           MOVE WS-BRUTO-EMPRESA TO TOT-BRUTO.
+           MOVE WS-DEDUCCIONES-EMPRESA TO TOT-DEDUCCIONES.
+           MOVE WS-NETO-EMPRESA TO TOT-NETO.
+           MOVE WS-LINEA-TOTAL-EMPRESA TO LINEA-REGISTRO-RPT.
+           WRITE LINEA-REGISTRO-RPT.
+
+           CIERRA-ARCHIVOS.
+           CLOSE EMPLEADOS-CLASIFICADO.
+           CLOSE REGISTRO-RPT.
+       END PROGRAM registro-nomina.
