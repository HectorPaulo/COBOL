@@ -1,23 +1,67 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:PANTALLA DE "QUE ESTOY CORRIENDO": INVENTARIO DE
+      *         PROGRAMAS, FECHA DE COMPILACION Y ARCHIVOS DE DATOS
+      *         CONFIGURADOS, USANDO LA MISMA INFORMACION DE AMBIENTE
+      *         QUE EL BANNER DE ARRANQUE DE app.cbl, PARA QUE UNA
+      *         LLAMADA DE SOPORTE NO TENGA QUE EMPEZAR PREGUNTANDO
+      *         "QUE VERSION ES ESTA".
+      * Tectonics: cobc -I copybooks
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. divisiones.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  SALUDO PIC A(22).
-       01  TITULO PIC A(40) VALUE 'hola'.
-       01  NUMERO PIC 9(1) VALUE 5.
+       COPY SUITEINFO.
+
+       01  WS-FECHA-COMPILACION PIC X(16).
+       01  WS-AMBIENTE PIC X(15).
+       01  WS-RUTA-EMPLEADOS PIC X(200).
+       01  WS-RUTA-CSV PIC X(200).
 
        PROCEDURE DIVISION.
-            DISPLAY "Hello world".
-            MOVE "Bienvenido a COBOL." TO SALUDO.
-            DISPLAY "MUY BUENAS, " SALUDO.
-            DISPLAY "Titulo I " TITULO.
-            DISPLAY "Este es un n�mero: " NUMERO.
-            STOP RUN.
+       MAIN-PROCEDURE.
+           PERFORM RESUELVE-AMBIENTE.
+           MOVE WHEN-COMPILED TO WS-FECHA-COMPILACION.
+
+           DISPLAY "=========================================".
+           DISPLAY "QUE ESTOY CORRIENDO".
+           DISPLAY "=========================================".
+           DISPLAY WS-SISTEMA-NOMBRE.
+           DISPLAY "Version: " WS-SISTEMA-VERSION.
+           DISPLAY "Compilado: " WS-FECHA-COMPILACION.
+           DISPLAY "Ambiente: " WS-AMBIENTE.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Archivos de datos configurados:".
+           DISPLAY "  Empleados: " WS-RUTA-EMPLEADOS.
+           DISPLAY "  CSV de carga: " WS-RUTA-CSV.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "Inventario de programas:".
+           DISPLAY "  app              - banner de arranque".
+           DISPLAY "  BDD-INDEXADAS    - mantenimiento y consultas".
+           DISPLAY "  PROG0010         - reporte/nomina por lotes".
+           DISPLAY "  CARGA-CSV        - carga masiva de altas".
+           DISPLAY "  EXPORTA-CSV      - exportacion a CSV".
+           DISPLAY "  ARCHIVA-BAJAS    - archivado de bajas".
+           DISPLAY "  thru             - alta individual con THRU".
+           DISPLAY "  divisiones       - esta pantalla".
+           DISPLAY "=========================================".
+           STOP RUN.
+
+           RESUELVE-AMBIENTE.
+           ACCEPT WS-AMBIENTE FROM ENVIRONMENT "SUITE_AMBIENTE".
+           IF WS-AMBIENTE = SPACES
+               MOVE "NO CONFIGURADO" TO WS-AMBIENTE
+           END-IF.
+           ACCEPT WS-RUTA-EMPLEADOS FROM ENVIRONMENT
+               "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-EMPLEADOS = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-EMPLEADOS
+           END-IF.
+           ACCEPT WS-RUTA-CSV FROM ENVIRONMENT "EMPLEADOS_CSV_PATH".
+           IF WS-RUTA-CSV = SPACES
+               MOVE "EMPLEADOS.csv" TO WS-RUTA-CSV
+           END-IF.
        END PROGRAM divisiones.
