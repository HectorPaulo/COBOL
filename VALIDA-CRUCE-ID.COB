@@ -0,0 +1,164 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:VALIDAR EL CRUCE DE ID ENTRE EMPLEADOS-ARCHIVO (DIRECTORIO,
+      *         EMPLEADOS-ID PIC X(6)) Y UN EXTRACTO DE NOMINA ESTILO
+      *         PROG0010 (WS-NUMERO-EMP PIC 9(05)). VER COPYBOOKS\CRUCEID
+      *         PARA LA REGLA DE CRUCE.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. valida-cruce-id.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT NOMINA-EXTRACTO
+       ASSIGN TO DYNAMIC WS-RUTA-NOMINA
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-NOM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       FD NOMINA-EXTRACTO.
+       01  LINEA-NOMINA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+           COPY CRUCEID.
+
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-RUTA-NOMINA PIC X(200).
+       01  WS-FILE-STATUS-NOM PIC X(2).
+       01  FIN-DEL-ARCHIVO PIC X.
+       01  FIN-DE-NOMINA PIC X.
+       01  WS-TOTAL-LEIDOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-SIN-CRUCE PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-EXCEPCIONES PIC 9(6) VALUE ZEROES.
+
+       01  WS-TABLA-NOMINA.
+           05 WS-ENTRADA-NOMINA OCCURS 9999 TIMES
+               INDEXED BY IX-NOMINA.
+               10 WS-NUMERO-NOMINA PIC 9(05).
+               10 WS-NOMBRE-NOMINA PIC X(30).
+       01  WS-TOTAL-ENTRADAS-NOMINA PIC 9(4) VALUE ZEROES.
+       01  WS-IX-BUSCA PIC 9(4).
+       01  WS-ENCONTRADO PIC X.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           PERFORM CARGA-NOMINA.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           DISPLAY "VALIDACION DE CRUCE DE ID DIRECTORIO / NOMINA".
+           DISPLAY "============================================".
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM PROCESA-REGISTRO UNTIL FIN-DEL-ARCHIVO = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           DISPLAY "============================================".
+           DISPLAY "Registros del directorio leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Sin cruce automatico (prefijo de sitio): "
+               WS-TOTAL-SIN-CRUCE.
+           DISPLAY "Excepciones de cruce contra nomina: "
+               WS-TOTAL-EXCEPCIONES.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+           ACCEPT WS-RUTA-NOMINA FROM ENVIRONMENT
+               "VALIDA_CRUCE_NOMINA_PATH".
+           IF WS-RUTA-NOMINA = SPACES
+               MOVE "NOMINA-EXTRACTO.csv" TO WS-RUTA-NOMINA
+           END-IF.
+
+           CARGA-NOMINA.
+           OPEN INPUT NOMINA-EXTRACTO.
+           IF WS-FILE-STATUS-NOM NOT = "00"
+               DISPLAY "Aviso: no se pudo abrir el extracto de nomina ("
+                   WS-RUTA-NOMINA "); no habra cruce contra nomina."
+           ELSE
+               MOVE "1" TO FIN-DE-NOMINA
+               PERFORM LEE-SIGUIENTE-RENGLON-NOMINA
+               PERFORM AGREGA-RENGLON-NOMINA
+                   UNTIL FIN-DE-NOMINA = "0"
+               CLOSE NOMINA-EXTRACTO
+           END-IF.
+
+           LEE-SIGUIENTE-RENGLON-NOMINA.
+           READ NOMINA-EXTRACTO
+               AT END
+                   MOVE "0" TO FIN-DE-NOMINA
+           END-READ.
+
+           AGREGA-RENGLON-NOMINA.
+           IF WS-TOTAL-ENTRADAS-NOMINA < 9999
+               ADD 1 TO WS-TOTAL-ENTRADAS-NOMINA
+               UNSTRING LINEA-NOMINA DELIMITED BY ","
+                   INTO WS-NUMERO-NOMINA (WS-TOTAL-ENTRADAS-NOMINA)
+                       WS-NOMBRE-NOMINA (WS-TOTAL-ENTRADAS-NOMINA)
+               END-UNSTRING
+           END-IF.
+           PERFORM LEE-SIGUIENTE-RENGLON-NOMINA.
+
+           LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+           END-READ.
+
+           PROCESA-REGISTRO.
+           ADD 1 TO WS-TOTAL-LEIDOS.
+           MOVE EMPLEADOS-ID TO CRUCE-ID-DIRECTORIO.
+           IF EMPLEADOS-ID (2:5) IS NUMERIC
+               MOVE EMPLEADOS-ID (2:5) TO CRUCE-ID-NOMINA
+               PERFORM VALIDA-CONTRA-NOMINA
+           ELSE
+               DISPLAY "ID " EMPLEADOS-ID
+                   ": no es numerico, requiere prefijo de sitio "
+                   "para cruzar con nomina."
+               ADD 1 TO WS-TOTAL-SIN-CRUCE
+           END-IF.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           VALIDA-CONTRA-NOMINA.
+           IF WS-TOTAL-ENTRADAS-NOMINA > ZEROES
+               MOVE "N" TO WS-ENCONTRADO
+               PERFORM VARYING WS-IX-BUSCA FROM 1 BY 1
+                   UNTIL WS-IX-BUSCA > WS-TOTAL-ENTRADAS-NOMINA
+                   OR WS-ENCONTRADO = "S"
+                   IF CRUCE-ID-NOMINA =
+                       WS-NUMERO-NOMINA (WS-IX-BUSCA)
+                       MOVE "S" TO WS-ENCONTRADO
+                   END-IF
+               END-PERFORM
+               IF WS-ENCONTRADO = "N"
+                   DISPLAY "ID " EMPLEADOS-ID
+                       ": no existe un WS-NUMERO-EMP " CRUCE-ID-NOMINA
+                       " correspondiente en la nomina."
+                   ADD 1 TO WS-TOTAL-EXCEPCIONES
+               END-IF
+           END-IF.
+       END PROGRAM valida-cruce-id.
