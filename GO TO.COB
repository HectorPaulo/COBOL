@@ -1,7 +1,12 @@
       ******************************************************************
       * Author:HECTOR PAULO
       * Date:04/02/2024
-      * Purpose:Entender la diferencia entre perform y go to
+      * Purpose:Entender la diferencia entre perform y go to. Sirve
+      *         tambien como el menu de arranque de la suite: ruta a
+      *         BDD-INDEXADAS (consultas/mantenimiento), al reporte de
+      *         PROG0010 y a las calculadoras, para que el operador
+      *         tenga un solo punto de entrada en vez de tener que
+      *         recordar el nombre de cada programa.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,24 +14,67 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  SI-O-NO PIC X.
+       01  WS-OPCION-MENU PIC X.
        PROCEDURE DIVISION.
 
-           PREGUNTA.
-               PERFORM CONTINUACION.
-
-               IF SI-O-NO = 'N' OR SI-O-NO = 'n'
-                   go to FINALIZA-PROGRAMA.
-               IF SI-O-NO = 'S' OR SI-O-NO = 's'
-                   PERFORM PROGRAMA
+           MENU-PRINCIPAL.
+               PERFORM MUESTRA-MENU.
+               IF WS-OPCION-MENU = '0'
+                   GO TO FINALIZA-PROGRAMA.
+               IF WS-OPCION-MENU = '1'
+                   PERFORM CONSULTAS-MANTENIMIENTO
                ELSE
-                   DISPLAY "Por favor, introduce una 'N' o 'S'.".
+                   IF WS-OPCION-MENU = '2'
+                       PERFORM REPORTE-NOMINA
+                   ELSE
+                       IF WS-OPCION-MENU = '3'
+                           PERFORM CALCULADORA
+                       ELSE
+                           IF WS-OPCION-MENU = '4'
+                               PERFORM SUMATORIA
+                           ELSE
+                               IF WS-OPCION-MENU = '5'
+                                   PERFORM MUESTRA-INFORMACION
+                               ELSE
+                                   DISPLAY
+                                       "Opcion invalida, intente de "
+                                       "nuevo."
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF.
+               GO TO MENU-PRINCIPAL.
+
                FINALIZA-PROGRAMA.
+                   DISPLAY "Saliendo del programa.".
                    STOP RUN.
-               CONTINUACION.
-                   DISPLAY "�Ejecutar el programa (S/N)?".
-                   ACCEPT SI-O-NO.
 
-               PROGRAMA.
-                   DISPLAY "Se ejecuta el programa.".
+               MUESTRA-MENU.
+                   DISPLAY "===================================".
+                   DISPLAY "  1. Consultas y mantenimiento".
+                   DISPLAY "  2. Reporte de nomina".
+                   DISPLAY "  3. Calculadora".
+                   DISPLAY "  4. Sumatoria".
+                   DISPLAY "  5. Mostrar informacion".
+                   DISPLAY "  0. Salir".
+                   DISPLAY "===================================".
+                   DISPLAY "Seleccione una opcion: ".
+                   ACCEPT WS-OPCION-MENU.
+
+               CONSULTAS-MANTENIMIENTO.
+                   CALL "BDD-INDEXADAS" END-CALL.
+
+               REPORTE-NOMINA.
+                   CALL "PROG0010" END-CALL.
+
+               CALCULADORA.
+                   CALL "calculadora" END-CALL.
+
+               SUMATORIA.
+                   CALL "sumatoria" END-CALL.
+
+               MUESTRA-INFORMACION.
+                   DISPLAY
+                   "Este programa ilustra GO TO contra PERFORM.".
        END PROGRAM go-to.
