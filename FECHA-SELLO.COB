@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:RUTINA COMPARTIDA: PRODUCE UN SELLO DE FECHA Y HORA
+      *         (YYYYMMDDHHMMSSTT, 16 CARACTERES) PARA QUE LOS
+      *         PROGRAMAS QUE ESTAMPAN REGISTROS (POR EJEMPLO LA
+      *         AUDITORIA DE BDD-INDEXADAS) NO TENGAN QUE REPETIR SU
+      *         PROPIO PAR DE ACCEPT FROM DATE/TIME.
+      * Tectonics: cobc -m
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fecha-sello.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA-HOY PIC X(8).
+       01  WS-HORA-AHORA PIC X(8).
+
+       LINKAGE SECTION.
+       01  LK-SELLO PIC X(16).
+
+       PROCEDURE DIVISION USING LK-SELLO.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AHORA FROM TIME.
+           STRING WS-FECHA-HOY WS-HORA-AHORA
+               DELIMITED BY SIZE INTO LK-SELLO.
+           GOBACK.
+       END PROGRAM fecha-sello.
