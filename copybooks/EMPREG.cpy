@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Purpose:REGISTRO COMPARTIDO DEL ARCHIVO EMPLEADOS-ARCHIVO
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+           01  EMPLEADOS-REGISTRO.
+               05 EMPLEADOS-ID PIC X(6).
+      *        EMPLEADOS-ID-SITIO/EMPLEADOS-ID-SECUENCIA: vista
+      *        alterna de EMPLEADOS-ID para los IDs que trae la
+      *        consolidacion multi-sitio (ver CONSOLIDA-SITIOS.COB),
+      *        donde los primeros 2 caracteres son el codigo de sitio
+      *        y los ultimos 4 son la secuencia dentro de ese sitio.
+      *        Los IDs puramente numericos de un solo sitio (sin
+      *        prefijo) no tienen un codigo de sitio real aqui; vea
+      *        copybooks/CRUCEID.cpy para la regla de cruce contra
+      *        WS-NUMERO-EMP.
+               05 EMPLEADOS-ID-X REDEFINES EMPLEADOS-ID.
+                   10 EMPLEADOS-ID-SITIO PIC X(2).
+                   10 EMPLEADOS-ID-SECUENCIA PIC 9(4).
+               05 EMPLEADOS-NOMBRE PIC X(25).
+               05 EMPLEADOS-APELLIDOS PIC X(35).
+               05 EMPLEADOS-EDAD PIC X(3).
+               05 EMPLEADOS-EDAD-NUM REDEFINES EMPLEADOS-EDAD PIC 9(3).
+               05 EMPLEADOS-TELEFONO PIC X(9).
+               05 EMPLEADOS-DIRECCION PIC X(35).
+      *        EMPLEADOS-DIRECCION-X: vista estructurada de la misma
+      *        direccion (calle, ciudad, estado, codigo postal) en vez
+      *        de un solo campo de texto libre, para poder ordenar o
+      *        filtrar por ciudad e imprimir etiquetas de correo sin
+      *        tener que analizar EMPLEADOS-DIRECCION a mano. Es un
+      *        REDEFINES, no un cambio de layout, asi que cualquier
+      *        programa que ya llena EMPLEADOS-DIRECCION como texto
+      *        libre (por ejemplo CARGA-CSV.COB) sigue compilando y
+      *        funcionando sin cambios.
+               05 EMPLEADOS-DIRECCION-X REDEFINES EMPLEADOS-DIRECCION.
+                   10 DIR-CALLE PIC X(20).
+                   10 DIR-CIUDAD PIC X(10).
+                   10 DIR-ESTADO PIC X(2).
+                   10 DIR-CODIGO-POSTAL PIC X(3).
+               05 EMPLEADOS-STATUS PIC X(1).
+      *        "A" = Activo, "T" = Terminado/Baja, "L" = Licencia.
