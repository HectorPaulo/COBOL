@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:CARGAR UN LOTE DE ALTAS DESDE UN ARCHIVO CSV
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. carga-csv.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT EMPLEADOS-CSV
+       ASSIGN TO DYNAMIC WS-RUTA-CSV
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       FD EMPLEADOS-CSV.
+       01  LINEA-CSV PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-RUTA-CSV PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-FILE-STATUS-CSV PIC X(2).
+       01  FIN-DEL-CSV PIC X.
+       01  WS-PRIMER-RENGLON PIC X VALUE "S".
+       01  WS-TOTAL-LEIDOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-CARGADOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-RECHAZADOS PIC 9(6) VALUE ZEROES.
+
+       01  WS-REINTENTOS-MAX PIC 9(4) VALUE 10.
+       01  WS-REINTENTOS-MAX-ENV PIC X(4).
+       01  WS-ESPERA-SEGUNDOS PIC 9(4) COMP-5 VALUE 30.
+       01  WS-ESPERA-SEGUNDOS-ENV PIC X(4).
+       01  WS-REINTENTOS-HECHOS PIC 9(4) VALUE ZEROES.
+       01  WS-CSV-LISTO PIC X VALUE "N".
+       01  WS-PTR-CSV PIC 9(4).
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM ESPERA-ARCHIVO-CSV.
+           IF WS-CSV-LISTO NOT = "S"
+               DISPLAY "El archivo CSV no aparecio tras "
+                   WS-REINTENTOS-HECHOS " reintentos: " WS-RUTA-CSV
+               CLOSE EMPLEADOS-ARCHIVO
+               STOP RUN
+           END-IF.
+
+           MOVE "1" TO FIN-DEL-CSV.
+           PERFORM LEE-RENGLON-CSV.
+           PERFORM PROCESA-RENGLON-CSV UNTIL FIN-DEL-CSV = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-CSV.
+           DISPLAY "Renglones leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Empleados cargados: " WS-TOTAL-CARGADOS.
+           DISPLAY "Renglones rechazados: " WS-TOTAL-RECHAZADOS.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+           ACCEPT WS-RUTA-CSV FROM ENVIRONMENT "EMPLEADOS_CSV_PATH".
+           IF WS-RUTA-CSV = SPACES
+               MOVE "EMPLEADOS.csv" TO WS-RUTA-CSV
+           END-IF.
+           ACCEPT WS-REINTENTOS-MAX-ENV FROM ENVIRONMENT
+               "CARGA_CSV_REINTENTOS".
+           IF WS-REINTENTOS-MAX-ENV IS NUMERIC
+               AND WS-REINTENTOS-MAX-ENV NOT = ZEROES
+               MOVE WS-REINTENTOS-MAX-ENV TO WS-REINTENTOS-MAX
+           END-IF.
+           ACCEPT WS-ESPERA-SEGUNDOS-ENV FROM ENVIRONMENT
+               "CARGA_CSV_ESPERA_SEGUNDOS".
+           IF WS-ESPERA-SEGUNDOS-ENV IS NUMERIC
+               AND WS-ESPERA-SEGUNDOS-ENV NOT = ZEROES
+               MOVE WS-ESPERA-SEGUNDOS-ENV TO WS-ESPERA-SEGUNDOS
+           END-IF.
+
+           ESPERA-ARCHIVO-CSV.
+           OPEN INPUT EMPLEADOS-CSV.
+           PERFORM INTENTA-ABRIR-CSV
+               UNTIL WS-FILE-STATUS-CSV = "00"
+                  OR WS-REINTENTOS-HECHOS >= WS-REINTENTOS-MAX.
+           IF WS-FILE-STATUS-CSV = "00"
+               MOVE "S" TO WS-CSV-LISTO
+           END-IF.
+
+           INTENTA-ABRIR-CSV.
+           ADD 1 TO WS-REINTENTOS-HECHOS.
+           DISPLAY "Archivo CSV no disponible, reintento "
+               WS-REINTENTOS-HECHOS " de " WS-REINTENTOS-MAX
+               " en " WS-ESPERA-SEGUNDOS " segundos...".
+           CALL "C$SLEEP" USING WS-ESPERA-SEGUNDOS.
+           OPEN INPUT EMPLEADOS-CSV.
+
+           LEE-RENGLON-CSV.
+           READ EMPLEADOS-CSV
+               AT END
+                   MOVE "0" TO FIN-DEL-CSV
+           END-READ.
+
+      *    NOMBRE, APELLIDOS y DIRECCION llegan entrecomillados (los
+      *    escribe asi EXPORTA-CSV.COB) porque pueden traer comas
+      *    dentro del texto libre; se desarma el renglon campo por
+      *    campo con un apuntador en vez de un solo UNSTRING por coma,
+      *    para no cortar esos campos en la primera coma interna.
+           PROCESA-RENGLON-CSV.
+           IF WS-PRIMER-RENGLON = "S"
+               MOVE "N" TO WS-PRIMER-RENGLON
+           ELSE
+               ADD 1 TO WS-TOTAL-LEIDOS
+               MOVE 1 TO WS-PTR-CSV
+               UNSTRING LINEA-CSV DELIMITED BY ","
+                   INTO EMPLEADOS-ID
+                   WITH POINTER WS-PTR-CSV
+               END-UNSTRING
+               ADD 1 TO WS-PTR-CSV
+               UNSTRING LINEA-CSV DELIMITED BY QUOTE
+                   INTO EMPLEADOS-NOMBRE
+                   WITH POINTER WS-PTR-CSV
+               END-UNSTRING
+               ADD 2 TO WS-PTR-CSV
+               UNSTRING LINEA-CSV DELIMITED BY QUOTE
+                   INTO EMPLEADOS-APELLIDOS
+                   WITH POINTER WS-PTR-CSV
+               END-UNSTRING
+               ADD 1 TO WS-PTR-CSV
+               UNSTRING LINEA-CSV DELIMITED BY ","
+                   INTO EMPLEADOS-EDAD-NUM
+                   WITH POINTER WS-PTR-CSV
+               END-UNSTRING
+               UNSTRING LINEA-CSV DELIMITED BY ","
+                   INTO EMPLEADOS-TELEFONO
+                   WITH POINTER WS-PTR-CSV
+               END-UNSTRING
+               ADD 1 TO WS-PTR-CSV
+               UNSTRING LINEA-CSV DELIMITED BY QUOTE
+                   INTO EMPLEADOS-DIRECCION
+                   WITH POINTER WS-PTR-CSV
+               END-UNSTRING
+               MOVE "A" TO EMPLEADOS-STATUS
+               WRITE EMPLEADOS-REGISTRO
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-RECHAZADOS
+                       DISPLAY "Rechazado, el ID ya existe: "
+                           EMPLEADOS-ID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-CARGADOS
+               END-WRITE
+           END-IF.
+           PERFORM LEE-RENGLON-CSV.
+       END PROGRAM carga-csv.
