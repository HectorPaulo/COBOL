@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:DETECTAR IDs DUPLICADOS EN EMPLEADOS-ARCHIVO DESPUES DE
+      *         NORMALIZAR MAYUSCULAS, ESPACIOS Y CEROS A LA IZQUIERDA
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. detecta-duplicados.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  FIN-DEL-ARCHIVO PIC X.
+       01  WS-TOTAL-LEIDOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-DUPLICADOS PIC 9(6) VALUE ZEROES.
+
+       01  WS-TABLA-IDS.
+           05 WS-ENTRADA OCCURS 9999 TIMES
+               INDEXED BY IX-ENTRADA.
+               10 WS-ID-ORIGINAL PIC X(6).
+               10 WS-ID-NORMALIZADO PIC X(6).
+               10 WS-ID-NUMERICO PIC 9(6).
+               10 WS-ID-ES-NUMERICO PIC X.
+       01  WS-TOTAL-ENTRADAS PIC 9(4) VALUE ZEROES.
+       01  WS-NORMALIZADO-ACTUAL PIC X(6).
+       01  WS-NUMERICO-ACTUAL PIC 9(6).
+       01  WS-ES-NUMERICO-ACTUAL PIC X.
+       01  WS-IX-COMPARA PIC 9(4).
+       01  WS-YA-REPORTADO PIC X.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM PROCESA-REGISTRO UNTIL FIN-DEL-ARCHIVO = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           DISPLAY "Registros leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "IDs con posible duplicado: " WS-TOTAL-DUPLICADOS.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+
+           LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+           END-READ.
+
+           PROCESA-REGISTRO.
+           ADD 1 TO WS-TOTAL-LEIDOS.
+           PERFORM NORMALIZA-ID-ACTUAL.
+           MOVE "N" TO WS-YA-REPORTADO.
+           PERFORM VARYING WS-IX-COMPARA FROM 1 BY 1
+               UNTIL WS-IX-COMPARA > WS-TOTAL-ENTRADAS
+               IF WS-NORMALIZADO-ACTUAL = WS-ID-NORMALIZADO
+                       (WS-IX-COMPARA)
+                   OR (WS-ES-NUMERICO-ACTUAL = "S"
+                       AND WS-ID-ES-NUMERICO (WS-IX-COMPARA) = "S"
+                       AND WS-NUMERICO-ACTUAL =
+                           WS-ID-NUMERICO (WS-IX-COMPARA))
+                   IF WS-YA-REPORTADO = "N"
+                       DISPLAY "DUPLICADO: " EMPLEADOS-ID
+                           " coincide (normalizado) con "
+                           WS-ID-ORIGINAL (WS-IX-COMPARA)
+                       ADD 1 TO WS-TOTAL-DUPLICADOS
+                       MOVE "S" TO WS-YA-REPORTADO
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-TOTAL-ENTRADAS < 9999
+               ADD 1 TO WS-TOTAL-ENTRADAS
+               MOVE EMPLEADOS-ID TO WS-ID-ORIGINAL (WS-TOTAL-ENTRADAS)
+               MOVE WS-NORMALIZADO-ACTUAL
+                   TO WS-ID-NORMALIZADO (WS-TOTAL-ENTRADAS)
+               MOVE WS-NUMERICO-ACTUAL
+                   TO WS-ID-NUMERICO (WS-TOTAL-ENTRADAS)
+               MOVE WS-ES-NUMERICO-ACTUAL
+                   TO WS-ID-ES-NUMERICO (WS-TOTAL-ENTRADAS)
+           END-IF.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+
+           NORMALIZA-ID-ACTUAL.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(EMPLEADOS-ID))
+               TO WS-NORMALIZADO-ACTUAL.
+           MOVE ZEROES TO WS-NUMERICO-ACTUAL.
+           MOVE "N" TO WS-ES-NUMERICO-ACTUAL.
+           IF EMPLEADOS-ID IS NUMERIC
+               MOVE EMPLEADOS-ID TO WS-NUMERICO-ACTUAL
+               MOVE "S" TO WS-ES-NUMERICO-ACTUAL
+           END-IF.
+       END PROGRAM detecta-duplicados.
