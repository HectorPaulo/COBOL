@@ -1,24 +1,92 @@
       ******************************************************************
       * Author:HECTOR PAULO
       * Date:04/02/2024
-      * Purpose:COMPRENDER COMO FUNCIONA THRU.
-      * Tectonics: cobc
+      * Purpose:COMPRENDER COMO FUNCIONA THRU, Y CAPTURAR UN ALTA DE
+      *         EMPLEADO NUEVA HACIA EMPLEADOS-ARCHIVO CON VALIDACION.
+      * Tectonics: cobc -I copybooks
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. thru.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT EMPLEADOS-AUDITORIA
+       ASSIGN TO DYNAMIC WS-RUTA-AUDITORIA
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-AUDIT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       FD  EMPLEADOS-AUDITORIA.
+       01  LINEA-AUDITORIA PIC X(281).
+
        WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
        01  NOMBRE PIC X(15).
        01  APELLIDOS PIC X(20).
        01  EDAD PIC 99.
+       01  WS-ID-NUEVO PIC X(6).
+       01  WS-DATOS-VALIDOS PIC X VALUE "S".
+       01  WS-CAMPO-VALIDO PIC X.
+       01  WS-RUTA-AUDITORIA PIC X(200).
+       01  WS-FILE-STATUS-AUDIT PIC X(2).
+       01  WS-USUARIO-AUDIT PIC X(20).
+       01  WS-FECHA-HORA-AUDIT PIC X(16).
+       01  WS-AUDIT-ANTES PIC X(114).
+       01  WS-AUDIT-DESPUES PIC X(114).
+       01  WS-AUDIT-TRANSACCION PIC X(6) VALUE "ALTA".
+       01  WS-LINEA-AUDITORIA-DET.
+           05 AUD-FECHA-HORA PIC X(16).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-USUARIO PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-TRANSACCION PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-ID PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-ANTES PIC X(114).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AUD-DESPUES PIC X(114).
+
        PROCEDURE DIVISION.
            SOLICITA-DATOS.
+           PERFORM RESUELVE-RUTA-ARCHIVO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM ABRE-ARCHIVO-AUDITORIA.
+
+           DISPLAY "Ingrese el ID del nuevo empleado (6 caracteres): ".
+           ACCEPT WS-ID-NUEVO.
            PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
            PERFORM SOLICITA-EDAD.
            DISPLAY "Nombre: " NOMBRE "Apellidos: " APELLIDOS "Edad: "
            EDAD.
+
+           PERFORM VALIDA-DATOS-NUEVOS.
+           IF WS-DATOS-VALIDOS = "S"
+               PERFORM GUARDA-EMPLEADO-NUEVO
+           END-IF.
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-AUDITORIA.
            STOP RUN.
+
            SOLICITA-NOMBRE.
            DISPLAY "Ingrese su nombre: "
            ACCEPT NOMBRE.
@@ -28,4 +96,83 @@
            SOLICITA-EDAD.
            DISPLAY "Ingrese su edad: "
            ACCEPT EDAD.
+
+           VALIDA-DATOS-NUEVOS.
+           MOVE "S" TO WS-DATOS-VALIDOS.
+           CALL "valida-requerido" USING WS-ID-NUEVO WS-CAMPO-VALIDO
+               END-CALL.
+           IF WS-CAMPO-VALIDO = "N"
+               DISPLAY "El ID del empleado no puede quedar en blanco."
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF.
+           CALL "valida-requerido" USING NOMBRE WS-CAMPO-VALIDO
+               END-CALL.
+           IF WS-CAMPO-VALIDO = "N"
+               DISPLAY "El nombre no puede quedar en blanco."
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF.
+           CALL "valida-requerido" USING APELLIDOS WS-CAMPO-VALIDO
+               END-CALL.
+           IF WS-CAMPO-VALIDO = "N"
+               DISPLAY "Los apellidos no pueden quedar en blanco."
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF.
+           IF EDAD < 16 OR EDAD > 99
+               DISPLAY "La edad esta fuera de rango (16-99): " EDAD
+               MOVE "N" TO WS-DATOS-VALIDOS
+           END-IF.
+
+           GUARDA-EMPLEADO-NUEVO.
+           MOVE WS-ID-NUEVO TO EMPLEADOS-ID.
+           MOVE NOMBRE TO EMPLEADOS-NOMBRE.
+           MOVE APELLIDOS TO EMPLEADOS-APELLIDOS.
+           MOVE EDAD TO EMPLEADOS-EDAD-NUM.
+           MOVE SPACES TO EMPLEADOS-TELEFONO.
+           MOVE SPACES TO EMPLEADOS-DIRECCION.
+           MOVE "A" TO EMPLEADOS-STATUS.
+           MOVE SPACES TO WS-AUDIT-ANTES.
+           MOVE EMPLEADOS-REGISTRO TO WS-AUDIT-DESPUES.
+           WRITE EMPLEADOS-REGISTRO
+               INVALID KEY
+                   DISPLAY "Rechazado, el ID ya existe: " WS-ID-NUEVO
+               NOT INVALID KEY
+                   DISPLAY "Empleado guardado: " WS-ID-NUEVO
+                   PERFORM ESCRIBE-AUDITORIA
+           END-WRITE.
+
+           ABRE-ARCHIVO-AUDITORIA.
+           ACCEPT WS-RUTA-AUDITORIA FROM ENVIRONMENT
+               "BDD_INDEXADAS_AUDITORIA_PATH".
+           IF WS-RUTA-AUDITORIA = SPACES
+               MOVE "EMPLEADOS-AUDITORIA.log" TO WS-RUTA-AUDITORIA
+           END-IF.
+           OPEN EXTEND EMPLEADOS-AUDITORIA.
+           IF WS-FILE-STATUS-AUDIT NOT = "00"
+               OPEN OUTPUT EMPLEADOS-AUDITORIA
+           END-IF.
+           ACCEPT WS-USUARIO-AUDIT FROM ENVIRONMENT "USER".
+           IF WS-USUARIO-AUDIT = SPACES
+               ACCEPT WS-USUARIO-AUDIT FROM ENVIRONMENT "USERNAME"
+           END-IF.
+           IF WS-USUARIO-AUDIT = SPACES
+               MOVE "DESCONOCIDO" TO WS-USUARIO-AUDIT
+           END-IF.
+
+           ESCRIBE-AUDITORIA.
+           CALL "fecha-sello" USING WS-FECHA-HORA-AUDIT END-CALL.
+           MOVE WS-FECHA-HORA-AUDIT TO AUD-FECHA-HORA.
+           MOVE WS-USUARIO-AUDIT TO AUD-USUARIO.
+           MOVE WS-AUDIT-TRANSACCION TO AUD-TRANSACCION.
+           MOVE WS-ID-NUEVO TO AUD-ID.
+           MOVE WS-AUDIT-ANTES TO AUD-ANTES.
+           MOVE WS-AUDIT-DESPUES TO AUD-DESPUES.
+           MOVE WS-LINEA-AUDITORIA-DET TO LINEA-AUDITORIA.
+           WRITE LINEA-AUDITORIA.
+
+           RESUELVE-RUTA-ARCHIVO.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
        END PROGRAM thru.
