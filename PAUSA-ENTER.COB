@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:RUTINA COMPARTIDA: PAUSA LA PANTALLA HASTA QUE EL
+      *         USUARIO PRESIONE ENTER. EXTRAIDA DE LA PAUSA DE
+      *         BDD-INDEXADAS PARA QUE OTROS PROGRAMAS CON EL MISMO
+      *         PATRON (ESPERAR ENTER ANTES DE CONTINUAR) LA REUSEN.
+      * Tectonics: cobc -m
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pausa-enter.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-TECLA-ENTER PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Presione la tecla ENTER para continuar...".
+           ACCEPT WS-TECLA-ENTER.
+           GOBACK.
+       END PROGRAM pausa-enter.
