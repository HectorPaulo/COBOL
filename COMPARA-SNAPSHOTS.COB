@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:COMPARAR DOS SNAPSHOTS DE EMPLEADOS-ARCHIVO
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. compara-snapshots.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT SNAPSHOT-ANTERIOR
+       ASSIGN TO DYNAMIC WS-RUTA-ANTERIOR
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-ANT.
+
+       SELECT SNAPSHOT-ACTUAL
+       ASSIGN TO DYNAMIC WS-RUTA-ACTUAL
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-ACT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SNAPSHOT-ANTERIOR.
+       01  LINEA-ANTERIOR PIC X(114).
+
+       FD SNAPSHOT-ACTUAL.
+       01  LINEA-ACTUAL PIC X(114).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ANTERIOR PIC X(200).
+       01  WS-RUTA-ACTUAL PIC X(200).
+       01  WS-FILE-STATUS-ANT PIC X(2).
+       01  WS-FILE-STATUS-ACT PIC X(2).
+       01  FIN-ANTERIOR PIC X.
+       01  FIN-ACTUAL PIC X.
+       01  WS-REG-ANTERIOR.
+           05 REG-ANT-ID PIC X(6).
+           05 REG-ANT-RESTO PIC X(108).
+       01  WS-REG-ACTUAL.
+           05 REG-ACT-ID PIC X(6).
+           05 REG-ACT-RESTO PIC X(108).
+       01  WS-TOTAL-ALTAS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-BAJAS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-CAMBIOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-SIN-CAMBIO PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           OPEN INPUT SNAPSHOT-ANTERIOR.
+           OPEN INPUT SNAPSHOT-ACTUAL.
+           IF WS-FILE-STATUS-ANT NOT = "00"
+               OR WS-FILE-STATUS-ACT NOT = "00"
+               DISPLAY "No se pudieron abrir ambos snapshots."
+               STOP RUN
+           END-IF.
+
+           MOVE "1" TO FIN-ANTERIOR.
+           MOVE "1" TO FIN-ACTUAL.
+           PERFORM LEE-ANTERIOR.
+           PERFORM LEE-ACTUAL.
+
+           PERFORM COMPARA-UN-PAR
+               UNTIL FIN-ANTERIOR = "0" AND FIN-ACTUAL = "0".
+
+           CLOSE SNAPSHOT-ANTERIOR.
+           CLOSE SNAPSHOT-ACTUAL.
+           DISPLAY "===================================".
+           DISPLAY "Altas (nuevos):     " WS-TOTAL-ALTAS.
+           DISPLAY "Bajas (eliminados): " WS-TOTAL-BAJAS.
+           DISPLAY "Cambios:            " WS-TOTAL-CAMBIOS.
+           DISPLAY "Sin cambio:         " WS-TOTAL-SIN-CAMBIO.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ANTERIOR FROM ENVIRONMENT
+               "EMPLEADOS_SNAPSHOT_ANTERIOR".
+           ACCEPT WS-RUTA-ACTUAL FROM ENVIRONMENT
+               "EMPLEADOS_SNAPSHOT_ACTUAL".
+
+           LEE-ANTERIOR.
+           READ SNAPSHOT-ANTERIOR INTO WS-REG-ANTERIOR
+               AT END
+                   MOVE "0" TO FIN-ANTERIOR
+                   MOVE HIGH-VALUES TO REG-ANT-ID
+           END-READ.
+
+           LEE-ACTUAL.
+           READ SNAPSHOT-ACTUAL INTO WS-REG-ACTUAL
+               AT END
+                   MOVE "0" TO FIN-ACTUAL
+                   MOVE HIGH-VALUES TO REG-ACT-ID
+           END-READ.
+
+           COMPARA-UN-PAR.
+           EVALUATE TRUE
+               WHEN REG-ANT-ID < REG-ACT-ID
+                   DISPLAY "BAJA  : " REG-ANT-ID
+                   ADD 1 TO WS-TOTAL-BAJAS
+                   PERFORM LEE-ANTERIOR
+               WHEN REG-ACT-ID < REG-ANT-ID
+                   DISPLAY "ALTA  : " REG-ACT-ID
+                   ADD 1 TO WS-TOTAL-ALTAS
+                   PERFORM LEE-ACTUAL
+               WHEN OTHER
+                   IF REG-ANT-RESTO NOT = REG-ACT-RESTO
+                       DISPLAY "CAMBIO: " REG-ACT-ID
+                       ADD 1 TO WS-TOTAL-CAMBIOS
+                   ELSE
+                       ADD 1 TO WS-TOTAL-SIN-CAMBIO
+                   END-IF
+                   PERFORM LEE-ANTERIOR
+                   PERFORM LEE-ACTUAL
+           END-EVALUATE.
+       END PROGRAM compara-snapshots.
