@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:TRADUCIR UN CODIGO DE FILE STATUS DE COBOL A UN
+      *         MENSAJE LEGIBLE. SE EXTRAJO DEL EVALUATE QUE
+      *         TRADUCE-ESTADO-ARCHIVO TENIA DUPLICADO EN
+      *         BDD-INDEXADAS.COB PARA QUE PROG0010 PUEDA USAR LA
+      *         MISMA TRADUCCION SIN DUPLICAR EL EVALUATE.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. traduce-estado-archivo.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LS-ESTADO-ARCHIVO PIC X(2).
+       01  LS-MENSAJE-ESTADO PIC X(60).
+
+       PROCEDURE DIVISION USING LS-ESTADO-ARCHIVO LS-MENSAJE-ESTADO.
+       MAIN-PROCEDURE.
+           EVALUATE LS-ESTADO-ARCHIVO
+               WHEN "00"
+                   MOVE "Operacion exitosa." TO LS-MENSAJE-ESTADO
+               WHEN "10"
+                   MOVE "Fin de archivo." TO LS-MENSAJE-ESTADO
+               WHEN "23"
+                   MOVE "Registro no encontrado." TO LS-MENSAJE-ESTADO
+               WHEN "22"
+                   MOVE "La llave ya existe." TO LS-MENSAJE-ESTADO
+               WHEN "35"
+                   MOVE "El archivo no existe." TO LS-MENSAJE-ESTADO
+               WHEN "37"
+                   MOVE "El archivo esta en uso o inaccesible."
+                       TO LS-MENSAJE-ESTADO
+               WHEN "30"
+                   MOVE "El archivo esta en uso o inaccesible."
+                       TO LS-MENSAJE-ESTADO
+               WHEN OTHER
+                   MOVE "Error de E/S no especificado en el archivo."
+                       TO LS-MENSAJE-ESTADO
+           END-EVALUATE.
+           GOBACK.
+       END PROGRAM traduce-estado-archivo.
