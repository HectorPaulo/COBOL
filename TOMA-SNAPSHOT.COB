@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:TOMAR UNA FOTOGRAFIA FECHADA DE EMPLEADOS-ARCHIVO
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. toma-snapshot.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT EMPLEADOS-SNAPSHOT
+       ASSIGN TO DYNAMIC WS-RUTA-SNAPSHOT
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-SNAP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       FD EMPLEADOS-SNAPSHOT.
+       01  LINEA-SNAPSHOT PIC X(114).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-RUTA-SNAPSHOT PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-FILE-STATUS-SNAP PIC X(2).
+       01  FIN-DEL-ARCHIVO PIC X.
+       01  WS-FECHA-SNAPSHOT PIC X(8).
+       01  WS-TOTAL-COPIADOS PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-RUTAS.
+           OPEN INPUT EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir EMPLEADOS-ARCHIVO. FILE "
+                   "STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EMPLEADOS-SNAPSHOT.
+           IF WS-FILE-STATUS-SNAP NOT = "00"
+               DISPLAY "No se pudo crear el snapshot: "
+                   WS-RUTA-SNAPSHOT
+               CLOSE EMPLEADOS-ARCHIVO
+               STOP RUN
+           END-IF.
+
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+           PERFORM COPIA-REGISTRO UNTIL FIN-DEL-ARCHIVO = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EMPLEADOS-SNAPSHOT.
+           DISPLAY "Empleados copiados al snapshot: " WS-TOTAL-COPIADOS.
+           DISPLAY "Snapshot: " WS-RUTA-SNAPSHOT.
+           STOP RUN.
+
+           RESUELVE-RUTAS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+           ACCEPT WS-RUTA-SNAPSHOT FROM ENVIRONMENT
+               "EMPLEADOS_SNAPSHOT_PATH".
+           IF WS-RUTA-SNAPSHOT = SPACES
+               ACCEPT WS-FECHA-SNAPSHOT FROM DATE YYYYMMDD
+               STRING "EMPLEADOS-" WS-FECHA-SNAPSHOT ".snap"
+                   DELIMITED BY SIZE INTO WS-RUTA-SNAPSHOT
+           END-IF.
+
+           LEE-SIGUIENTE-REGISTRO.
+           READ EMPLEADOS-ARCHIVO NEXT RECORD
+               AT END
+                   MOVE "0" TO FIN-DEL-ARCHIVO
+           END-READ.
+
+           COPIA-REGISTRO.
+           MOVE EMPLEADOS-REGISTRO TO LINEA-SNAPSHOT.
+           WRITE LINEA-SNAPSHOT.
+           ADD 1 TO WS-TOTAL-COPIADOS.
+           PERFORM LEE-SIGUIENTE-REGISTRO.
+       END PROGRAM toma-snapshot.
