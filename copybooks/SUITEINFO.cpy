@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Purpose:NOMBRE Y VERSION DEL SISTEMA, COMPARTIDOS POR EL
+      *         BANNER DE ARRANQUE (app.cbl) Y LA PANTALLA DE
+      *         INFORMACION (divisiones.clb.COB) PARA QUE AMBOS
+      *         MUESTREN LOS MISMOS DATOS.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+           01  WS-SISTEMA-NOMBRE PIC X(45) VALUE
+               "EMPLEADOS S.A. - SISTEMA DE NOMINA Y RH".
+           01  WS-SISTEMA-VERSION PIC X(10) VALUE "1.0.0".
