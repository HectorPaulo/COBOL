@@ -1,11 +1,43 @@
-000100*Soy un comentario, Â¡Hola! :D
-000200 IDENTIFICATION DIVISION.
-000300 PROGRAM-ID. CobolRocks.
-000400 DATA DIVISION.
-               WORKING-STORAGE SECTION.    
-               01 WS-NAME PIC A(6) VALUE IS 'Jeff'.
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:PANTALLA DE ARRANQUE DE LA SUITE: MUESTRA EL NOMBRE
+      *         DEL SISTEMA, LA VERSION, EL AMBIENTE CONFIGURADO
+      *         (PROD/TEST/DEV) Y LA RUTA DEL ARCHIVO DE EMPLEADOS
+      *         ACTUALMENTE APUNTADA, PARA QUE EL OPERADOR SEPA EN
+      *         QUE AMBIENTE ESTA ANTES DE HACER CAMBIOS.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. app.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY SUITEINFO.
 
-           PROCEDURE DIVISION.
-               DISPLAY "Hello : "WS-NAME.
+       01  WS-AMBIENTE PIC X(15).
+       01  WS-RUTA-EMPLEADOS PIC X(200).
 
-           STOP RUN.
\ No newline at end of file
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM RESUELVE-AMBIENTE.
+
+           DISPLAY "=========================================".
+           DISPLAY WS-SISTEMA-NOMBRE.
+           DISPLAY "Version: " WS-SISTEMA-VERSION.
+           DISPLAY "Ambiente: " WS-AMBIENTE.
+           DISPLAY "Archivo de empleados: " WS-RUTA-EMPLEADOS.
+           DISPLAY "=========================================".
+           STOP RUN.
+
+           RESUELVE-AMBIENTE.
+           ACCEPT WS-AMBIENTE FROM ENVIRONMENT "SUITE_AMBIENTE".
+           IF WS-AMBIENTE = SPACES
+               MOVE "NO CONFIGURADO" TO WS-AMBIENTE
+           END-IF.
+           ACCEPT WS-RUTA-EMPLEADOS FROM ENVIRONMENT
+               "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-EMPLEADOS = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-EMPLEADOS
+           END-IF.
+       END PROGRAM app.
