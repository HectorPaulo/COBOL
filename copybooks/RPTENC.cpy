@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Purpose:ENCABEZADO DE PAGINA COMPARTIDO PARA REPORTES IMPRESOS
+      *         (NOMBRE DEL SISTEMA, FECHA DE CORRIDA Y NUMERO DE
+      *         PAGINA), USANDO EL MISMO PATRON DE LAYOUT FIJO CON
+      *         FILLER QUE FILLER.COB DEMUESTRA. Usado por el reporte
+      *         de PROG0010 y el reporte impreso de BDD-INDEXADAS para
+      *         que ambos impriman el mismo encabezado en vez de cada
+      *         uno espaciar el suyo a mano.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+           01  WS-ENCABEZADO-RPT.
+               05 FILLER PIC X(16) VALUE "EMPLEADOS S.A.".
+               05 FILLER PIC X(7) VALUE "Fecha:".
+               05 ENC-FECHA PIC X(10).
+               05 FILLER PIC X(8) VALUE "Pagina:".
+               05 ENC-PAGINA PIC ZZZ9.
+               05 FILLER PIC X(5) VALUE SPACES.
