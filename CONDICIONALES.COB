@@ -6,24 +6,131 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. calculadora.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT LOTE-PARES
+       ASSIGN TO DYNAMIC WS-RUTA-LOTE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-LOTE.
+
+       SELECT REPORTE-PARES
+       ASSIGN TO DYNAMIC WS-RUTA-REPORTE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-RPT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LOTE-PARES.
+       01  LINEA-LOTE PIC X(20).
+
+       FD  REPORTE-PARES.
+       01  LINEA-REPORTE PIC X(60).
+
        WORKING-STORAGE SECTION.
        01  num1 pic 9(4).
        01  num2 pic 9(4).
        01  resultado picture is 9(5).
+
+       01  WS-RUTA-LOTE PIC X(200).
+       01  WS-FILE-STATUS-LOTE PIC X(2).
+       01  WS-RUTA-REPORTE PIC X(200).
+       01  WS-FILE-STATUS-RPT PIC X(2).
+       01  WS-NUM1-X PIC X(4).
+       01  WS-NUM2-X PIC X(4).
+       01  FIN-DEL-LOTE PIC X VALUE "N".
+       01  WS-BANDERA PIC X(34).
+
+       01  WS-LINEA-REPORTE-DET.
+           05 REP-NUM1 PIC ZZZ9.
+           05 FILLER PIC X(3) VALUE " + ".
+           05 REP-NUM2 PIC ZZZ9.
+           05 FILLER PIC X(3) VALUE " = ".
+           05 REP-RESULTADO PIC ZZZZ9.
+           05 FILLER PIC X VALUE SPACE.
+           05 REP-BANDERA PIC X(34).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           ACCEPT WS-RUTA-LOTE FROM ENVIRONMENT "CALCULADORA_LOTE_PATH".
+           IF WS-RUTA-LOTE = SPACES
+               PERFORM PIDE-UN-PAR
+               PERFORM MUESTRA-RESULTADO
+           ELSE
+               PERFORM PROCESA-LOTE
+           END-IF.
+           STOP RUN.
+
+           PIDE-UN-PAR.
            DISPLAY "Introduce el primer numero: ".
            ACCEPT num1.
            DISPLAY "Introduce el segundo numero: ".
            ACCEPT num2.
            add num1 to num2 GIVING resultado.
 
+           MUESTRA-RESULTADO.
            if resultado > 50
-               DISPLAY "El resultado es mayor que 50."
+               MOVE "El resultado es mayor que 50." TO WS-BANDERA
+               DISPLAY WS-BANDERA
                ELSE
-                   DISPLAY "El resultado es menor o igual a 50"
+                   MOVE "El resultado es menor o igual a 50"
+                       TO WS-BANDERA
+                   DISPLAY WS-BANDERA
                    end-if.
-            STOP RUN.
+
+           RESUELVE-RUTA-REPORTE.
+           ACCEPT WS-RUTA-REPORTE FROM ENVIRONMENT
+               "CALCULADORA_REPORTE_PATH".
+           IF WS-RUTA-REPORTE = SPACES
+               MOVE "CALCULADORA-REPORTE.txt" TO WS-RUTA-REPORTE
+           END-IF.
+
+           PROCESA-LOTE.
+           PERFORM RESUELVE-RUTA-REPORTE.
+           OPEN INPUT LOTE-PARES.
+           IF WS-FILE-STATUS-LOTE NOT = "00"
+               DISPLAY "No se pudo abrir el lote de pares: "
+                   WS-RUTA-LOTE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORTE-PARES.
+           IF WS-FILE-STATUS-RPT NOT = "00"
+               DISPLAY "No se pudo crear el reporte de pares: "
+                   WS-RUTA-REPORTE
+               CLOSE LOTE-PARES
+               STOP RUN
+           END-IF.
+           PERFORM LEE-SIGUIENTE-PAR.
+           PERFORM PROCESA-PAR-DEL-LOTE UNTIL FIN-DEL-LOTE = "S".
+           CLOSE LOTE-PARES.
+           CLOSE REPORTE-PARES.
+           DISPLAY "Reporte de pares: " WS-RUTA-REPORTE.
+
+           LEE-SIGUIENTE-PAR.
+           READ LOTE-PARES
+               AT END
+                   MOVE "S" TO FIN-DEL-LOTE
+               NOT AT END
+                   UNSTRING LINEA-LOTE DELIMITED BY ","
+                       INTO WS-NUM1-X WS-NUM2-X
+                   END-UNSTRING
+                   MOVE FUNCTION TRIM(WS-NUM1-X) TO num1
+                   MOVE FUNCTION TRIM(WS-NUM2-X) TO num2
+           END-READ.
+
+           PROCESA-PAR-DEL-LOTE.
+           add num1 to num2 GIVING resultado.
+           DISPLAY num1 " + " num2 " = " resultado.
+           PERFORM MUESTRA-RESULTADO.
+           PERFORM ESCRIBE-RENGLON-REPORTE.
+           PERFORM LEE-SIGUIENTE-PAR.
+
+           ESCRIBE-RENGLON-REPORTE.
+           MOVE num1 TO REP-NUM1.
+           MOVE num2 TO REP-NUM2.
+           MOVE resultado TO REP-RESULTADO.
+           MOVE WS-BANDERA TO REP-BANDERA.
+           MOVE WS-LINEA-REPORTE-DET TO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
        END PROGRAM calculadora.
