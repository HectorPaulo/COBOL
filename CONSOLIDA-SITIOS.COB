@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author:HECTOR PAULO
+      * Date:08/08/2026
+      * Purpose:CONSOLIDAR EXTRACTOS CSV DE VARIOS SITIOS EN UN SOLO
+      *         EMPLEADOS-ARCHIVO, ANTEPONIENDO UN CODIGO DE SITIO AL ID
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. consolida-sitios.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       SELECT EMPLEADOS-ARCHIVO
+       ASSIGN TO DYNAMIC WS-RUTA-ARCHIVO
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS EMPLEADOS-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT EXTRACTO-SITIO
+       ASSIGN TO DYNAMIC WS-RUTA-EXTRACTO
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-FILE-STATUS-EXT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADOS-ARCHIVO.
+           COPY EMPREG.
+
+       FD EXTRACTO-SITIO.
+       01  LINEA-EXTRACTO PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUTA-ARCHIVO PIC X(200).
+       01  WS-RUTA-EXTRACTO PIC X(200).
+       01  WS-FILE-STATUS PIC X(2).
+       01  WS-FILE-STATUS-EXT PIC X(2).
+       01  WS-CODIGO-SITIO PIC X(2).
+       01  FIN-DEL-EXTRACTO PIC X.
+       01  WS-PRIMER-RENGLON PIC X VALUE "S".
+       01  WS-SECUENCIA-SITIO PIC 9(4) VALUE ZEROES.
+       01  WS-ID-LOCAL PIC X(6).
+       01  WS-TOTAL-LEIDOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-CONSOLIDADOS PIC 9(6) VALUE ZEROES.
+       01  WS-TOTAL-RECHAZADOS PIC 9(6) VALUE ZEROES.
+       01  WS-PTR-EXT PIC 9(4).
+
+       PROCEDURE DIVISION.
+
+           EMPIEZA-PROGRAMA.
+           PERFORM RESUELVE-PARAMETROS.
+           PERFORM ABRE-ARCHIVO-CONSOLIDADO.
+           PERFORM SIEMBRA-SECUENCIA-SITIO.
+           OPEN INPUT EXTRACTO-SITIO.
+           IF WS-FILE-STATUS-EXT NOT = "00"
+               DISPLAY "No se pudo abrir el extracto del sitio: "
+                   WS-RUTA-EXTRACTO
+               CLOSE EMPLEADOS-ARCHIVO
+               STOP RUN
+           END-IF.
+
+           MOVE "1" TO FIN-DEL-EXTRACTO.
+           PERFORM LEE-RENGLON-EXTRACTO.
+           PERFORM PROCESA-RENGLON UNTIL FIN-DEL-EXTRACTO = "0".
+
+           CLOSE EMPLEADOS-ARCHIVO.
+           CLOSE EXTRACTO-SITIO.
+           DISPLAY "Sitio: " WS-CODIGO-SITIO.
+           DISPLAY "Renglones leidos: " WS-TOTAL-LEIDOS.
+           DISPLAY "Empleados consolidados: " WS-TOTAL-CONSOLIDADOS.
+           DISPLAY "Renglones rechazados: " WS-TOTAL-RECHAZADOS.
+           STOP RUN.
+
+           RESUELVE-PARAMETROS.
+           ACCEPT WS-RUTA-ARCHIVO FROM ENVIRONMENT "EMPLEADOS_DAT_PATH".
+           IF WS-RUTA-ARCHIVO = SPACES
+               MOVE "C:\Users\H_A_P\OneDrive\Escritorio\EMPLEADOS.dat"
+                   TO WS-RUTA-ARCHIVO
+           END-IF.
+           ACCEPT WS-RUTA-EXTRACTO FROM ENVIRONMENT
+               "CONSOLIDA_ENTRADA_PATH".
+           ACCEPT WS-CODIGO-SITIO FROM ENVIRONMENT
+               "CONSOLIDA_SITIO_CODIGO".
+           IF WS-CODIGO-SITIO = SPACES OR WS-CODIGO-SITIO NOT ALPHABETIC
+               DISPLAY "CONSOLIDA_SITIO_CODIGO debe ser un codigo de "
+                   "sitio de 2 letras (no numerico). Valor recibido: "
+                   WS-CODIGO-SITIO
+               STOP RUN
+           END-IF.
+
+           ABRE-ARCHIVO-CONSOLIDADO.
+           OPEN I-O EMPLEADOS-ARCHIVO.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLEADOS-ARCHIVO
+               CLOSE EMPLEADOS-ARCHIVO
+               OPEN I-O EMPLEADOS-ARCHIVO
+           END-IF.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "No se pudo abrir el archivo consolidado. "
+                   "FILE STATUS: " WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           SIEMBRA-SECUENCIA-SITIO.
+           MOVE WS-CODIGO-SITIO TO EMPLEADOS-ID-SITIO.
+           MOVE 9999 TO EMPLEADOS-ID-SECUENCIA.
+           START EMPLEADOS-ARCHIVO KEY IS NOT GREATER THAN EMPLEADOS-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ EMPLEADOS-ARCHIVO NEXT RECORD
+                       NOT AT END
+                           IF EMPLEADOS-ID-SITIO = WS-CODIGO-SITIO
+                               MOVE EMPLEADOS-ID-SECUENCIA
+                                   TO WS-SECUENCIA-SITIO
+                           END-IF
+                   END-READ
+           END-START.
+
+           LEE-RENGLON-EXTRACTO.
+           READ EXTRACTO-SITIO
+               AT END
+                   MOVE "0" TO FIN-DEL-EXTRACTO
+           END-READ.
+
+           PROCESA-RENGLON.
+           IF WS-PRIMER-RENGLON = "S"
+               MOVE "N" TO WS-PRIMER-RENGLON
+           ELSE
+               ADD 1 TO WS-TOTAL-LEIDOS
+               MOVE 1 TO WS-PTR-EXT
+               UNSTRING LINEA-EXTRACTO DELIMITED BY ","
+                   INTO WS-ID-LOCAL
+                   WITH POINTER WS-PTR-EXT
+               END-UNSTRING
+               ADD 1 TO WS-PTR-EXT
+               UNSTRING LINEA-EXTRACTO DELIMITED BY QUOTE
+                   INTO EMPLEADOS-NOMBRE
+                   WITH POINTER WS-PTR-EXT
+               END-UNSTRING
+               ADD 2 TO WS-PTR-EXT
+               UNSTRING LINEA-EXTRACTO DELIMITED BY QUOTE
+                   INTO EMPLEADOS-APELLIDOS
+                   WITH POINTER WS-PTR-EXT
+               END-UNSTRING
+               ADD 1 TO WS-PTR-EXT
+               UNSTRING LINEA-EXTRACTO DELIMITED BY ","
+                   INTO EMPLEADOS-EDAD-NUM
+                   WITH POINTER WS-PTR-EXT
+               END-UNSTRING
+               UNSTRING LINEA-EXTRACTO DELIMITED BY ","
+                   INTO EMPLEADOS-TELEFONO
+                   WITH POINTER WS-PTR-EXT
+               END-UNSTRING
+               ADD 1 TO WS-PTR-EXT
+               UNSTRING LINEA-EXTRACTO DELIMITED BY QUOTE
+                   INTO EMPLEADOS-DIRECCION
+                   WITH POINTER WS-PTR-EXT
+               END-UNSTRING
+               ADD 1 TO WS-SECUENCIA-SITIO
+               MOVE "A" TO EMPLEADOS-STATUS
+               STRING WS-CODIGO-SITIO DELIMITED BY SIZE
+                   WS-SECUENCIA-SITIO DELIMITED BY SIZE
+                   INTO EMPLEADOS-ID
+               END-STRING
+               WRITE EMPLEADOS-REGISTRO
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-RECHAZADOS
+                       DISPLAY "Rechazado, ya existe el ID: "
+                           EMPLEADOS-ID
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-CONSOLIDADOS
+               END-WRITE
+           END-IF.
+           PERFORM LEE-RENGLON-EXTRACTO.
+       END PROGRAM consolida-sitios.
